@@ -0,0 +1,10 @@
+      * CONTACT-MESSAGE.cpy
+      * Shared fixed-width record layout for one row of the
+      * MESSAGES-FILE data file CONTACT-FORM-HANDLER appends a
+      * submission to.  COPY into the FD of any program that opens
+      * MESSAGES-FILE directly so they all agree on the column layout.
+       01  CONTACT-MESSAGE-RECORD.
+           05  CM-TIMESTAMP  PIC X(21).
+           05  CM-NAME       PIC X(40).
+           05  CM-EMAIL      PIC X(60).
+           05  CM-BODY       PIC X(300).
