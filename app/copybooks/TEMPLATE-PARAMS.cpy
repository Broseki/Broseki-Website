@@ -0,0 +1,10 @@
+      * TEMPLATE-PARAMS.cpy
+      * Shared layout for the name/value pairs a handler hands to
+      * TEMPLATE-ENGINE so it can substitute {{NAME}} tokens in a
+      * template file.  COPY into WORKING-STORAGE (callers) or
+      * LINKAGE SECTION (TEMPLATE-ENGINE itself).
+       01  TE-PARAMS-GRP.
+           05  TE-PARAM OCCURS 10 TIMES.
+               10  TE-NAME  PIC X(30).
+               10  TE-VALUE PIC X(400).
+       01  TE-PARAM-COUNT PIC 99.
