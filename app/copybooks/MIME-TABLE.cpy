@@ -0,0 +1,39 @@
+      * MIME-TABLE.cpy
+      * Small extension-to-Content-type lookup table for serving
+      * static assets out of public/ without a bespoke handler per
+      * file type.  COPY into WORKING-STORAGE.
+       01  WS-MIME-SEED.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "css".
+               10  FILLER PIC X(40) VALUE "text/css".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "js".
+               10  FILLER PIC X(40) VALUE "application/javascript".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "html".
+               10  FILLER PIC X(40) VALUE "text/html".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "htm".
+               10  FILLER PIC X(40) VALUE "text/html".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "txt".
+               10  FILLER PIC X(40) VALUE "text/plain".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "png".
+               10  FILLER PIC X(40) VALUE "image/png".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "jpg".
+               10  FILLER PIC X(40) VALUE "image/jpeg".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "gif".
+               10  FILLER PIC X(40) VALUE "image/gif".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "svg".
+               10  FILLER PIC X(40) VALUE "image/svg+xml".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "ico".
+               10  FILLER PIC X(40) VALUE "image/x-icon".
+       01  WS-MIME-TABLE REDEFINES WS-MIME-SEED.
+           05  WS-MIME-ENTRY OCCURS 10 TIMES.
+               10  WS-MIME-EXT  PIC X(10).
+               10  WS-MIME-TYPE PIC X(40).
