@@ -0,0 +1,11 @@
+      * BLOG-POST.cpy
+      * Shared fixed-width record layout for one row of the
+      * BLOG-POSTS-FILE data file: the post id (matched against a
+      * :id route parameter), title, date, and body.  COPY into the
+      * FD of any program that opens BLOG-POSTS-FILE directly so they
+      * all agree on the column layout.
+       01  BLOG-POST-RECORD.
+           05  BP-ID     PIC 9(4).
+           05  BP-TITLE  PIC X(60).
+           05  BP-DATE   PIC X(10).
+           05  BP-BODY   PIC X(400).
