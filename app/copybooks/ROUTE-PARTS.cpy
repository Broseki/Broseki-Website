@@ -0,0 +1,17 @@
+      * ROUTE-PARTS.cpy
+      * Shared layout for one parsed "routes" file line: the method,
+      * path pattern, and handler PROGRAM-ID, plus a flag saying
+      * whether the line parsed as well-formed.  COPY into
+      * WORKING-STORAGE (callers) or LINKAGE SECTION (ROUTE-LINE-PARSER
+      * itself) so ROUTER and ROUTES-LINT agree on how a route line is
+      * split.  A REDIRECT line (RP-METHOD = "REDIRECT") uses RP-PATH
+      * for the old path, RP-TARGET for the new one, and RP-HANDLER to
+      * hold the redirect's status code text instead of a PROGRAM-ID.
+       01  RP-ROUTE-PARTS.
+           05  RP-METHOD    PIC X(40).
+           05  RP-PATH      PIC X(50).
+           05  RP-HANDLER   PIC X(30).
+           05  RP-TARGET    PIC X(50).
+       01  RP-LINE-VALID PIC X.
+           88  RP-VALID    VALUE 'Y'.
+           88  RP-INVALID  VALUE 'N'.
