@@ -0,0 +1,12 @@
+      * ROUTES-INDEX.cpy
+      * Shared record layout for ROUTES-INDEX-FILE, the compiled
+      * lookup table app/batch/ROUTES-COMPILE.cob builds from the
+      * routes file so ROUTER can resolve a plain "METHOD PATH" line
+      * with a keyed READ instead of a linear scan.  Only routes with
+      * one literal method and a literal (no :param, no *) path can be
+      * compiled this way; everything else is still matched by
+      * ROUTER's linear scan over the routes file, same as before this
+      * index existed.
+       01  RI-RECORD.
+           05  RI-KEY      PIC X(90).
+           05  RI-HANDLER  PIC X(30).
