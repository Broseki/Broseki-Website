@@ -0,0 +1,20 @@
+      * SECURITY-HEADERS.cpy
+      * Common HTTP response headers ROUTER sends on every request,
+      * ahead of whatever headers the matched handler (or ROUTER's own
+      * redirect/throttle responses) add on top.  COPY into
+      * WORKING-STORAGE; the seed group + REDEFINES here is the same
+      * pattern MIME-TABLE.cpy uses for a static lookup table.
+       01  SH-HEADERS-SEED.
+           05  FILLER PIC X(60)
+               VALUE "X-Content-Type-Options: nosniff".
+           05  FILLER PIC X(60)
+               VALUE "X-Frame-Options: DENY".
+           05  FILLER PIC X(60)
+               VALUE "X-XSS-Protection: 1; mode=block".
+           05  FILLER PIC X(60)
+               VALUE "Referrer-Policy: no-referrer-when-downgrade".
+           05  FILLER PIC X(60)
+               VALUE "Content-Security-Policy: default-src 'self'".
+       01  SH-HEADERS REDEFINES SH-HEADERS-SEED.
+           05  SH-HEADER-LINE PIC X(60) OCCURS 5 TIMES.
+       01  SH-HEADER-COUNT PIC 9 VALUE 5.
