@@ -0,0 +1,10 @@
+      * QUERY-PARAMS.cpy
+      * Shared layout for a parsed query string: up to 10 decoded
+      * key/value pairs.  COPY this into WORKING-STORAGE (callers) or
+      * LINKAGE SECTION (QUERY-PARSER itself) so both sides agree on
+      * the shape of the data CALL "QUERY-PARSER" fills in.
+       01  QP-PARAMS-GRP.
+           05  QP-PARAM OCCURS 10 TIMES.
+               10  QP-NAME  PIC X(30).
+               10  QP-VALUE PIC X(320).
+       01  QP-PARAM-COUNT PIC 99.
