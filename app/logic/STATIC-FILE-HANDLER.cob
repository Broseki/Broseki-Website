@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATIC-FILE-HANDLER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATIC-ASSET ASSIGN DYNAMIC WS-ASSET-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ASSET-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * One character per record so a short final block never leaves
+      * stale bytes from a prior, longer record in the buffer -- the
+      * fixed-length-block alternative has no reliable way to learn
+      * how many bytes of the last block actually came from the file.
+       FD  STATIC-ASSET RECORD CONTAINS 1 CHARACTERS.
+       01  STATIC-ASSET-RECORD PIC X(1).
+
+       WORKING-STORAGE SECTION.
+           COPY "MIME-TABLE.cpy".
+       01  WS-REQUESTED-PATH  PIC X(60).
+       01  WS-ASSET-PATH      PIC X(100).
+       01  WS-ASSET-STATUS    PIC XX.
+       01  WS-EOF-ASSET       PIC X VALUE 'N'.
+           88  EOF-ASSET       VALUE 'Y'.
+       01  WS-EXT             PIC X(10).
+       01  WS-DOT-POS         PIC 999 VALUE 0.
+       01  WS-SCAN-POS        PIC 999.
+       01  WS-MIME-IDX        PIC 99.
+       01  WS-CONTENT-TYPE    PIC X(40).
+       01  WS-TRAVERSAL-BAD   PIC X VALUE 'N'.
+           88  TRAVERSAL-BAD   VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-REQUESTED-PATH
+               FROM ENVIRONMENT "ROUTE_PARAM_WILDCARD"
+
+           IF WS-REQUESTED-PATH = SPACES
+               CALL "404-HANDLER"
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM CHECK-TRAVERSAL
+           IF TRAVERSAL-BAD
+               CALL "404-HANDLER"
+               EXIT PROGRAM
+           END-IF
+
+           MOVE SPACES TO WS-ASSET-PATH
+           STRING "public/" FUNCTION TRIM(WS-REQUESTED-PATH)
+               DELIMITED BY SIZE
+               INTO WS-ASSET-PATH
+
+           PERFORM FIND-EXTENSION
+           PERFORM LOOKUP-MIME-TYPE
+
+           OPEN INPUT STATIC-ASSET
+           IF WS-ASSET-STATUS NOT = "00"
+               CALL "404-HANDLER"
+           ELSE
+               DISPLAY "Content-type: "
+                   FUNCTION TRIM(WS-CONTENT-TYPE)
+               DISPLAY X"0A"
+               PERFORM UNTIL EOF-ASSET
+                   READ STATIC-ASSET
+                       AT END
+                           MOVE 'Y' TO WS-EOF-ASSET
+                       NOT AT END
+                           DISPLAY STATIC-ASSET-RECORD
+                               WITH NO ADVANCING
+                   END-READ
+               END-PERFORM
+               CLOSE STATIC-ASSET
+           END-IF
+           EXIT PROGRAM.
+
+      * Rejects any wildcard tail that could climb out of public/ --
+      * a ".." path segment or a leading "/" that would make the
+      * STRING below build an absolute path instead of a relative
+      * one under public/.
+       CHECK-TRAVERSAL.
+           MOVE 'N' TO WS-TRAVERSAL-BAD
+           IF WS-REQUESTED-PATH(1:1) = "/"
+               MOVE 'Y' TO WS-TRAVERSAL-BAD
+           END-IF
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+               UNTIL WS-SCAN-POS > 59
+               IF WS-REQUESTED-PATH(WS-SCAN-POS:2) = ".."
+                   AND (WS-SCAN-POS = 1
+                        OR WS-REQUESTED-PATH(WS-SCAN-POS - 1:1) = "/")
+                   AND (WS-REQUESTED-PATH(WS-SCAN-POS + 2:1) = "/"
+                        OR WS-REQUESTED-PATH(WS-SCAN-POS + 2:1) = SPACE)
+                   MOVE 'Y' TO WS-TRAVERSAL-BAD
+               END-IF
+           END-PERFORM.
+
+      * Finds the extension after the last "." in the requested path,
+      * so LOOKUP-MIME-TYPE has something to match against the table.
+       FIND-EXTENSION.
+           MOVE SPACES TO WS-EXT
+           MOVE 0 TO WS-DOT-POS
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+               UNTIL WS-SCAN-POS > 60
+               IF WS-REQUESTED-PATH(WS-SCAN-POS:1) = "."
+                   MOVE WS-SCAN-POS TO WS-DOT-POS
+               END-IF
+           END-PERFORM
+           IF WS-DOT-POS > 0
+               MOVE WS-REQUESTED-PATH(WS-DOT-POS + 1:) TO WS-EXT
+           END-IF.
+
+      * Looks WS-EXT up in the MIME-TABLE.cpy seed table, falling
+      * back to a generic binary type for anything not listed.
+       LOOKUP-MIME-TYPE.
+           MOVE "application/octet-stream" TO WS-CONTENT-TYPE
+           PERFORM VARYING WS-MIME-IDX FROM 1 BY 1
+               UNTIL WS-MIME-IDX > 10
+               IF WS-MIME-EXT(WS-MIME-IDX) = WS-EXT
+                   MOVE WS-MIME-TYPE(WS-MIME-IDX) TO WS-CONTENT-TYPE
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM STATIC-FILE-HANDLER.
