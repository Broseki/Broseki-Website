@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTACT-FORM-HANDLER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MESSAGES-FILE ASSIGN TO "data/messages"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MESSAGES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MESSAGES-FILE.
+           COPY "CONTACT-MESSAGE.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "TEMPLATE-PARAMS.cpy".
+           COPY "QUERY-PARAMS.cpy".
+       01  WS-MESSAGES-STATUS   PIC XX.
+       01  WS-REQUEST-METHOD    PIC X(10).
+       01  WS-REQUEST-BODY      PIC X(1536).
+       01  WS-FIELD-IDX         PIC 99.
+       01  WS-FORM-NAME         PIC X(40).
+       01  WS-FORM-EMAIL        PIC X(60).
+       01  WS-FORM-MESSAGE      PIC X(300).
+       01  WS-ERROR-TEXT        PIC X(80).
+       01  WS-AT-COUNT          PIC 99.
+
+      * Serves the contact form on GET and, on POST, validates and
+      * appends the submission to MESSAGES-FILE before showing a
+      * confirmation.  One routes-file line ("GET,POST /contact")
+      * reaches this program for both verbs, the same multi-method
+      * shape any other route line can use.
+       PROCEDURE DIVISION.
+           ACCEPT WS-REQUEST-METHOD FROM ENVIRONMENT "REQUEST_METHOD"
+           IF FUNCTION TRIM(WS-REQUEST-METHOD) = "POST"
+               PERFORM HANDLE-SUBMISSION
+           ELSE
+               MOVE SPACES TO WS-FORM-NAME
+               MOVE SPACES TO WS-FORM-EMAIL
+               MOVE SPACES TO WS-FORM-MESSAGE
+               MOVE SPACES TO WS-ERROR-TEXT
+               PERFORM RENDER-FORM
+           END-IF
+           EXIT PROGRAM.
+
+      * Parses the POST body as form-urlencoded fields (the same
+      * name=value&name=value shape QUERY-PARSER already decodes),
+      * validates them, and either re-renders the form with an error
+      * or appends the message and shows the thank-you page.
+       HANDLE-SUBMISSION.
+           ACCEPT WS-REQUEST-BODY FROM ENVIRONMENT "REQUEST_BODY"
+           CALL "QUERY-PARSER" USING WS-REQUEST-BODY
+                                     QP-PARAMS-GRP
+                                     QP-PARAM-COUNT
+
+           MOVE SPACES TO WS-FORM-NAME
+           MOVE SPACES TO WS-FORM-EMAIL
+           MOVE SPACES TO WS-FORM-MESSAGE
+           PERFORM VARYING WS-FIELD-IDX FROM 1 BY 1
+               UNTIL WS-FIELD-IDX > QP-PARAM-COUNT
+               EVALUATE FUNCTION TRIM(QP-NAME(WS-FIELD-IDX))
+                   WHEN "name"
+                       MOVE QP-VALUE(WS-FIELD-IDX) TO WS-FORM-NAME
+                   WHEN "email"
+                       MOVE QP-VALUE(WS-FIELD-IDX) TO WS-FORM-EMAIL
+                   WHEN "message"
+                       MOVE QP-VALUE(WS-FIELD-IDX) TO WS-FORM-MESSAGE
+               END-EVALUATE
+           END-PERFORM
+
+           PERFORM VALIDATE-SUBMISSION
+           IF WS-ERROR-TEXT NOT = SPACES
+               PERFORM RENDER-FORM
+           ELSE
+               PERFORM APPEND-MESSAGE
+               PERFORM RENDER-THANKS
+           END-IF.
+
+      * Fills WS-ERROR-TEXT with the first problem found, leaving it
+      * SPACES when the submission is acceptable.
+       VALIDATE-SUBMISSION.
+           MOVE SPACES TO WS-ERROR-TEXT
+           IF FUNCTION TRIM(WS-FORM-NAME) = SPACES
+               MOVE "Name is required." TO WS-ERROR-TEXT
+           ELSE
+               MOVE 0 TO WS-AT-COUNT
+               INSPECT WS-FORM-EMAIL TALLYING WS-AT-COUNT FOR ALL "@"
+               IF WS-AT-COUNT = 0
+                   MOVE "A valid email address is required."
+                       TO WS-ERROR-TEXT
+               ELSE
+                   IF FUNCTION TRIM(WS-FORM-MESSAGE) = SPACES
+                       MOVE "Message is required." TO WS-ERROR-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Appends one line to MESSAGES-FILE recording this submission,
+      * following the same OPEN EXTEND / status "35" create-if-missing
+      * idiom ROUTER uses for its own access log.
+       APPEND-MESSAGE.
+           MOVE FUNCTION CURRENT-DATE TO CM-TIMESTAMP
+           MOVE WS-FORM-NAME TO CM-NAME
+           MOVE WS-FORM-EMAIL TO CM-EMAIL
+           MOVE WS-FORM-MESSAGE TO CM-BODY
+           OPEN EXTEND MESSAGES-FILE
+           IF WS-MESSAGES-STATUS = "35"
+               OPEN OUTPUT MESSAGES-FILE
+           END-IF
+           WRITE CONTACT-MESSAGE-RECORD
+           CLOSE MESSAGES-FILE.
+
+       RENDER-FORM.
+           MOVE 4 TO TE-PARAM-COUNT
+           MOVE "ERROR" TO TE-NAME(1)
+           MOVE WS-ERROR-TEXT TO TE-VALUE(1)
+           MOVE "NAME" TO TE-NAME(2)
+           MOVE WS-FORM-NAME TO TE-VALUE(2)
+           MOVE "EMAIL" TO TE-NAME(3)
+           MOVE WS-FORM-EMAIL TO TE-VALUE(3)
+           MOVE "MESSAGE" TO TE-NAME(4)
+           MOVE WS-FORM-MESSAGE TO TE-VALUE(4)
+
+           DISPLAY "Content-type: text/html"
+           DISPLAY X"0A"
+           CALL "TEMPLATE-ENGINE" USING "contact.html"
+                                        TE-PARAMS-GRP
+                                        TE-PARAM-COUNT.
+
+       RENDER-THANKS.
+           MOVE 1 TO TE-PARAM-COUNT
+           MOVE "NAME" TO TE-NAME(1)
+           MOVE WS-FORM-NAME TO TE-VALUE(1)
+
+           DISPLAY "Content-type: text/html"
+           DISPLAY X"0A"
+           CALL "TEMPLATE-ENGINE" USING "contact-thanks.html"
+                                        TE-PARAMS-GRP
+                                        TE-PARAM-COUNT.
+
+       END PROGRAM CONTACT-FORM-HANDLER.
