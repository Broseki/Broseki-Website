@@ -0,0 +1,15 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 500-HANDLER.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       PROCEDURE DIVISION.
+
+           DISPLAY "Status: 500 Internal Server Error"
+           DISPLAY "Content-type: text/html"
+           DISPLAY X"0A"
+           DISPLAY "<html><body>"
+           DISPLAY "<h1>500 - Internal Server Error</h1>"
+           DISPLAY "</body></html>"
+           EXIT PROGRAM.
+
+           END PROGRAM 500-HANDLER.
