@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROUTE-LINE-PARSER.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SPACE-POS PIC 999.
+       01  WS-SPACE2-POS PIC 999.
+       01  WS-ARROW-POS PIC 999.
+
+       LINKAGE SECTION.
+       01  LK-ROUTE-LINE PIC X(100).
+           COPY "ROUTE-PARTS.cpy".
+
+      * Parses one "routes" file line into RP-ROUTE-PARTS, setting
+      * RP-LINE-VALID to 'N' instead of guessing at a partial parse if
+      * the line does not have a recognized shape.  This is the same
+      * parse ROUTER uses to route live traffic, shared here so
+      * ROUTES-LINT checks the routes file exactly the way ROUTER will
+      * read it.  Two line shapes are recognized:
+      *   METHOD PATH -> HANDLER
+      *   REDIRECT OLD-PATH NEW-PATH -> STATUS
+       PROCEDURE DIVISION USING LK-ROUTE-LINE
+                                 RP-ROUTE-PARTS
+                                 RP-LINE-VALID.
+           INITIALIZE RP-ROUTE-PARTS
+           MOVE 'Y' TO RP-LINE-VALID
+
+      * Search for the first space to find the method which is before
+      * the first space
+           PERFORM VARYING WS-SPACE-POS FROM 1 BY 1
+               UNTIL WS-SPACE-POS > 100
+               OR LK-ROUTE-LINE(WS-SPACE-POS:1) = SPACE
+               CONTINUE
+           END-PERFORM
+
+           IF WS-SPACE-POS > 100 OR WS-SPACE-POS = 1
+               MOVE 'N' TO RP-LINE-VALID
+           ELSE
+               MOVE LK-ROUTE-LINE(1:WS-SPACE-POS - 1) TO RP-METHOD
+
+               IF FUNCTION TRIM(RP-METHOD) = "REDIRECT"
+                   PERFORM PARSE-REDIRECT-LINE
+               ELSE
+                   PERFORM PARSE-METHOD-LINE
+               END-IF
+           END-IF
+
+           GOBACK.
+
+      * Parses "METHOD PATH -> HANDLER" once the method and the space
+      * that follows it have already been found.
+       PARSE-METHOD-LINE.
+      * Find the arrow
+           PERFORM VARYING WS-ARROW-POS FROM WS-SPACE-POS BY 1
+               UNTIL WS-ARROW-POS > 100
+               OR LK-ROUTE-LINE(WS-ARROW-POS:2) = "->"
+               CONTINUE
+           END-PERFORM
+
+           IF WS-ARROW-POS > 100
+              OR WS-ARROW-POS < WS-SPACE-POS + 3
+               MOVE 'N' TO RP-LINE-VALID
+           ELSE
+      * The path is before the arrow after a space, and the handler
+      * function name is after the arrow after a space
+               MOVE LK-ROUTE-LINE(WS-SPACE-POS + 1:
+                                WS-ARROW-POS - WS-SPACE-POS - 2)
+                   TO RP-PATH
+               MOVE LK-ROUTE-LINE(WS-ARROW-POS + 3:)
+                   TO RP-HANDLER
+               IF FUNCTION TRIM(RP-HANDLER) = SPACES
+                   MOVE 'N' TO RP-LINE-VALID
+               END-IF
+           END-IF.
+
+      * Parses "REDIRECT OLD-PATH NEW-PATH -> STATUS" once the literal
+      * "REDIRECT" and the space that follows it have already been
+      * found.
+       PARSE-REDIRECT-LINE.
+           COMPUTE WS-SPACE2-POS = WS-SPACE-POS + 1
+           PERFORM VARYING WS-SPACE2-POS FROM WS-SPACE2-POS BY 1
+               UNTIL WS-SPACE2-POS > 100
+               OR LK-ROUTE-LINE(WS-SPACE2-POS:1) = SPACE
+               CONTINUE
+           END-PERFORM
+
+           IF WS-SPACE2-POS > 100 OR WS-SPACE2-POS = WS-SPACE-POS + 1
+               MOVE 'N' TO RP-LINE-VALID
+           ELSE
+               MOVE LK-ROUTE-LINE(WS-SPACE-POS + 1:
+                                WS-SPACE2-POS - WS-SPACE-POS - 1)
+                   TO RP-PATH
+
+               PERFORM VARYING WS-ARROW-POS FROM WS-SPACE2-POS BY 1
+                   UNTIL WS-ARROW-POS > 100
+                   OR LK-ROUTE-LINE(WS-ARROW-POS:2) = "->"
+                   CONTINUE
+               END-PERFORM
+
+               IF WS-ARROW-POS > 100
+                  OR WS-ARROW-POS < WS-SPACE2-POS + 3
+                   MOVE 'N' TO RP-LINE-VALID
+               ELSE
+                   MOVE LK-ROUTE-LINE(WS-SPACE2-POS + 1:
+                                    WS-ARROW-POS - WS-SPACE2-POS - 2)
+                       TO RP-TARGET
+                   MOVE LK-ROUTE-LINE(WS-ARROW-POS + 3:)
+                       TO RP-HANDLER
+                   IF FUNCTION TRIM(RP-HANDLER) = SPACES
+                       OR FUNCTION TRIM(RP-HANDLER) IS NOT NUMERIC
+                       MOVE 'N' TO RP-LINE-VALID
+                   END-IF
+               END-IF
+           END-IF.
+
+       END PROGRAM ROUTE-LINE-PARSER.
