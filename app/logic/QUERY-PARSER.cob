@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QUERY-PARSER.
+      * Splits a CGI QUERY_STRING into URL-decoded key=value pairs so
+      * handlers don't each have to re-parse "&" and "=" by hand.
+      * ex: CALL "QUERY-PARSER" USING WS-QUERY-STRING QP-PARAMS-GRP
+      *                               QP-PARAM-COUNT
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SCAN-POS       PIC 9999.
+       01  WS-PAIR-START     PIC 9999.
+       01  WS-EQ-POS         PIC 9999.
+       01  WS-RAW-PAIR       PIC X(1536).
+       01  WS-RAW-NAME       PIC X(30).
+       01  WS-RAW-VALUE      PIC X(1536).
+       01  WS-HEX-DIGITS     PIC X(16) VALUE "0123456789ABCDEF".
+       01  WS-HEX-POS        PIC 99.
+       01  WS-HEX-HI         PIC 99.
+       01  WS-HEX-LO         PIC 99.
+       01  WS-HEX-CHAR       PIC X.
+       01  WS-BYTE-VAL       PIC 999.
+       01  WS-DECODE-IN      PIC X(1536).
+       01  WS-DECODE-OUT     PIC X(1536).
+       01  WS-DECODE-IN-POS  PIC 9999.
+       01  WS-DECODE-OUT-POS PIC 9999.
+
+       LINKAGE SECTION.
+       01  LK-QUERY-STRING   PIC X(1536).
+           COPY "QUERY-PARAMS.cpy".
+
+       PROCEDURE DIVISION USING LK-QUERY-STRING
+                                 QP-PARAMS-GRP
+                                 QP-PARAM-COUNT.
+           INITIALIZE QP-PARAMS-GRP
+           MOVE 0 TO QP-PARAM-COUNT
+           MOVE 1 TO WS-PAIR-START
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+               UNTIL WS-SCAN-POS > 1536
+               IF LK-QUERY-STRING(WS-SCAN-POS:1) = "&"
+                  OR LK-QUERY-STRING(WS-SCAN-POS:1) = SPACE
+                   IF WS-SCAN-POS > WS-PAIR-START
+                      AND QP-PARAM-COUNT < 10
+                       MOVE SPACES TO WS-RAW-PAIR
+                       MOVE LK-QUERY-STRING(WS-PAIR-START:
+                                WS-SCAN-POS - WS-PAIR-START)
+                           TO WS-RAW-PAIR
+                       PERFORM SPLIT-AND-STORE-PAIR
+                   END-IF
+                   COMPUTE WS-PAIR-START = WS-SCAN-POS + 1
+               END-IF
+           END-PERFORM
+           EXIT PROGRAM.
+
+      * Splits one "name=value" pair (already isolated in
+      * WS-RAW-PAIR) on its first "=" and stores the URL-decoded
+      * name/value into the next slot of QP-PARAMS-GRP.
+       SPLIT-AND-STORE-PAIR.
+           PERFORM VARYING WS-EQ-POS FROM 1 BY 1
+               UNTIL WS-EQ-POS > 1536
+               OR WS-RAW-PAIR(WS-EQ-POS:1) = "="
+               OR WS-RAW-PAIR(WS-EQ-POS:1) = SPACE
+               CONTINUE
+           END-PERFORM
+
+           MOVE SPACES TO WS-RAW-NAME
+           MOVE SPACES TO WS-RAW-VALUE
+           IF WS-RAW-PAIR(WS-EQ-POS:1) = "="
+               MOVE WS-RAW-PAIR(1:WS-EQ-POS - 1) TO WS-RAW-NAME
+               MOVE WS-RAW-PAIR(WS-EQ-POS + 1:) TO WS-RAW-VALUE
+           ELSE
+               MOVE WS-RAW-PAIR TO WS-RAW-NAME
+           END-IF
+
+           ADD 1 TO QP-PARAM-COUNT
+           MOVE SPACES TO WS-DECODE-IN
+           MOVE WS-RAW-NAME TO WS-DECODE-IN
+           PERFORM URL-DECODE
+           MOVE WS-DECODE-OUT TO QP-NAME(QP-PARAM-COUNT)
+           MOVE SPACES TO WS-DECODE-IN
+           MOVE WS-RAW-VALUE TO WS-DECODE-IN
+           PERFORM URL-DECODE
+           MOVE WS-DECODE-OUT TO QP-VALUE(QP-PARAM-COUNT).
+
+      * URL-decodes WS-DECODE-IN into WS-DECODE-OUT: "+" becomes a
+      * space and "%XX" becomes the byte whose hex code is XX.
+       URL-DECODE.
+           MOVE SPACES TO WS-DECODE-OUT
+           MOVE 1 TO WS-DECODE-OUT-POS
+           PERFORM VARYING WS-DECODE-IN-POS FROM 1 BY 1
+               UNTIL WS-DECODE-IN-POS > 1536
+               EVALUATE WS-DECODE-IN(WS-DECODE-IN-POS:1)
+                   WHEN "+"
+                       MOVE SPACE TO
+                           WS-DECODE-OUT(WS-DECODE-OUT-POS:1)
+                       ADD 1 TO WS-DECODE-OUT-POS
+                   WHEN "%"
+                       IF WS-DECODE-IN-POS + 2 <= 1536
+                           PERFORM DECODE-HEX-PAIR
+                           MOVE WS-HEX-CHAR TO
+                               WS-DECODE-OUT(WS-DECODE-OUT-POS:1)
+                           ADD 1 TO WS-DECODE-OUT-POS
+                           ADD 2 TO WS-DECODE-IN-POS
+                       END-IF
+                   WHEN SPACE
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE WS-DECODE-IN(WS-DECODE-IN-POS:1) TO
+                           WS-DECODE-OUT(WS-DECODE-OUT-POS:1)
+                       ADD 1 TO WS-DECODE-OUT-POS
+               END-EVALUATE
+           END-PERFORM.
+
+      * Converts the two hex digits after a "%" (at WS-DECODE-IN-POS
+      * + 1 and + 2) into the byte they encode, in WS-HEX-CHAR.
+       DECODE-HEX-PAIR.
+           PERFORM VARYING WS-HEX-POS FROM 1 BY 1
+               UNTIL WS-HEX-POS > 16
+               OR WS-HEX-DIGITS(WS-HEX-POS:1) =
+                  FUNCTION UPPER-CASE(
+                      WS-DECODE-IN(WS-DECODE-IN-POS + 1:1))
+               CONTINUE
+           END-PERFORM
+           COMPUTE WS-HEX-HI = WS-HEX-POS - 1
+
+           PERFORM VARYING WS-HEX-POS FROM 1 BY 1
+               UNTIL WS-HEX-POS > 16
+               OR WS-HEX-DIGITS(WS-HEX-POS:1) =
+                  FUNCTION UPPER-CASE(
+                      WS-DECODE-IN(WS-DECODE-IN-POS + 2:1))
+               CONTINUE
+           END-PERFORM
+           COMPUTE WS-HEX-LO = WS-HEX-POS - 1
+
+           COMPUTE WS-BYTE-VAL = WS-HEX-HI * 16 + WS-HEX-LO
+           MOVE FUNCTION CHAR(WS-BYTE-VAL + 1) TO WS-HEX-CHAR.
+
+       END PROGRAM QUERY-PARSER.
