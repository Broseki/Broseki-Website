@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEMPLATE-ENGINE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEMPLATE-FILE ASSIGN DYNAMIC WS-TEMPLATE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TEMPLATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEMPLATE-FILE.
+       01  TEMPLATE-RECORD PIC X(600).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TEMPLATE-PATH    PIC X(100).
+       01  WS-TEMPLATE-STATUS  PIC XX.
+       01  WS-LINE-IN          PIC X(600).
+       01  WS-LINE-WORK        PIC X(600).
+       01  WS-LINE-OUT         PIC X(600).
+       01  WS-EOF-TEMPLATE     PIC X VALUE 'N'.
+           88  EOF-TEMPLATE     VALUE 'Y'.
+       01  WS-OPEN-POS         PIC 999.
+       01  WS-CLOSE-POS        PIC 999.
+       01  WS-SCAN-POS         PIC 999.
+       01  WS-TOKEN-NAME       PIC X(30).
+       01  WS-TOKEN-VALUE      PIC X(1200).
+       01  WS-FOUND-TOKEN      PIC X VALUE 'N'.
+           88  FOUND-TOKEN      VALUE 'Y'.
+       01  WS-PARAM-IDX        PIC 99.
+       01  WS-SAFETY-COUNT     PIC 99.
+       01  WS-TAIL-START       PIC 999.
+       01  WS-TAIL-LEN         PIC S999.
+       01  WS-ESC-IN           PIC X(400).
+       01  WS-ESC-OUT          PIC X(1200).
+       01  WS-ESC-IN-POS       PIC 9999.
+       01  WS-ESC-OUT-POS      PIC 9999.
+
+       LINKAGE SECTION.
+       01  LK-TEMPLATE-NAME    PIC X(60).
+           COPY "TEMPLATE-PARAMS.cpy".
+
+       PROCEDURE DIVISION USING LK-TEMPLATE-NAME
+                                 TE-PARAMS-GRP
+                                 TE-PARAM-COUNT.
+           MOVE SPACES TO WS-TEMPLATE-PATH
+           STRING "templates/" FUNCTION TRIM(LK-TEMPLATE-NAME)
+               DELIMITED BY SIZE
+               INTO WS-TEMPLATE-PATH
+
+           OPEN INPUT TEMPLATE-FILE
+           IF WS-TEMPLATE-STATUS NOT = "00"
+               DISPLAY "<!-- template not found: "
+                   FUNCTION TRIM(LK-TEMPLATE-NAME) " -->"
+           ELSE
+               PERFORM UNTIL EOF-TEMPLATE
+                   READ TEMPLATE-FILE INTO WS-LINE-IN
+                       AT END
+                           MOVE 'Y' TO WS-EOF-TEMPLATE
+                       NOT AT END
+                           PERFORM RENDER-LINE
+                           DISPLAY FUNCTION TRIM(WS-LINE-OUT TRAILING)
+                   END-READ
+               END-PERFORM
+               CLOSE TEMPLATE-FILE
+           END-IF
+           EXIT PROGRAM.
+
+      * Substitutes every {{NAME}} token found in WS-LINE-IN, leaving
+      * the rendered result in WS-LINE-OUT.  Lines with no tokens
+      * pass through unchanged.
+       RENDER-LINE.
+           MOVE WS-LINE-IN TO WS-LINE-OUT
+           MOVE 0 TO WS-SAFETY-COUNT
+           MOVE 'Y' TO WS-FOUND-TOKEN
+           PERFORM UNTIL NOT FOUND-TOKEN OR WS-SAFETY-COUNT > 20
+               ADD 1 TO WS-SAFETY-COUNT
+               PERFORM FIND-TOKEN
+               IF FOUND-TOKEN
+                   PERFORM REPLACE-TOKEN
+               END-IF
+           END-PERFORM.
+
+      * Locates the first "{{...}}" token in WS-LINE-OUT, setting
+      * WS-OPEN-POS/WS-CLOSE-POS to the position of each brace pair
+      * and WS-TOKEN-NAME to the text between them.
+       FIND-TOKEN.
+           MOVE 'N' TO WS-FOUND-TOKEN
+           MOVE 0 TO WS-OPEN-POS
+           MOVE 0 TO WS-CLOSE-POS
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+               UNTIL WS-SCAN-POS > 598
+               IF WS-LINE-OUT(WS-SCAN-POS:2) = "{{"
+                   MOVE WS-SCAN-POS TO WS-OPEN-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-OPEN-POS > 0
+               COMPUTE WS-SCAN-POS = WS-OPEN-POS + 2
+               PERFORM VARYING WS-SCAN-POS FROM WS-SCAN-POS BY 1
+                   UNTIL WS-SCAN-POS > 599
+                   IF WS-LINE-OUT(WS-SCAN-POS:2) = "}}"
+                       MOVE WS-SCAN-POS TO WS-CLOSE-POS
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF WS-OPEN-POS > 0 AND WS-CLOSE-POS > 0
+               MOVE 'Y' TO WS-FOUND-TOKEN
+               MOVE SPACES TO WS-TOKEN-NAME
+               MOVE WS-LINE-OUT(WS-OPEN-POS + 2:
+                        WS-CLOSE-POS - WS-OPEN-POS - 2)
+                   TO WS-TOKEN-NAME
+           END-IF.
+
+      * Looks WS-TOKEN-NAME up in the caller-supplied TE-PARAMS-GRP
+      * and splices its value into WS-LINE-OUT in place of the
+      * "{{...}}" token found by FIND-TOKEN.  An unmatched token is
+      * replaced with an empty string.
+       REPLACE-TOKEN.
+           MOVE SPACES TO WS-TOKEN-VALUE
+           PERFORM VARYING WS-PARAM-IDX FROM 1 BY 1
+               UNTIL WS-PARAM-IDX > TE-PARAM-COUNT
+               IF TE-NAME(WS-PARAM-IDX) = WS-TOKEN-NAME
+                   MOVE TE-VALUE(WS-PARAM-IDX) TO WS-TOKEN-VALUE
+               END-IF
+           END-PERFORM
+           PERFORM ESCAPE-TOKEN-VALUE
+
+           MOVE WS-LINE-OUT TO WS-LINE-WORK
+           MOVE SPACES TO WS-LINE-OUT
+           COMPUTE WS-TAIL-START = WS-CLOSE-POS + 2
+           COMPUTE WS-TAIL-LEN = 601 - WS-TAIL-START
+           IF WS-TAIL-LEN < 0
+               MOVE 0 TO WS-TAIL-LEN
+           END-IF
+
+           IF WS-OPEN-POS > 1 AND WS-TAIL-LEN > 0
+               STRING WS-LINE-WORK(1:WS-OPEN-POS - 1)
+                      FUNCTION TRIM(WS-TOKEN-VALUE)
+                      WS-LINE-WORK(WS-TAIL-START:WS-TAIL-LEN)
+                   DELIMITED BY SIZE
+                   INTO WS-LINE-OUT
+           ELSE
+           IF WS-OPEN-POS > 1
+               STRING WS-LINE-WORK(1:WS-OPEN-POS - 1)
+                      FUNCTION TRIM(WS-TOKEN-VALUE)
+                   DELIMITED BY SIZE
+                   INTO WS-LINE-OUT
+           ELSE
+           IF WS-TAIL-LEN > 0
+               STRING FUNCTION TRIM(WS-TOKEN-VALUE)
+                      WS-LINE-WORK(WS-TAIL-START:WS-TAIL-LEN)
+                   DELIMITED BY SIZE
+                   INTO WS-LINE-OUT
+           ELSE
+               MOVE FUNCTION TRIM(WS-TOKEN-VALUE) TO WS-LINE-OUT
+           END-IF
+           END-IF
+           END-IF.
+
+      * HTML-entity-escapes WS-TOKEN-VALUE in place so that values
+      * pulled from outside input (query params, POST bodies, CGI
+      * environment variables) can't inject markup into the rendered
+      * page through a {{TOKEN}} substitution.  WS-TOKEN-VALUE is
+      * sized at 1200 (not just the 400-byte unescaped budget) so the
+      * up-to-6x expansion of a "-heavy or &-heavy value into entities
+      * survives the final MOVE below instead of being cut back down
+      * to the pre-escape width.
+       ESCAPE-TOKEN-VALUE.
+           MOVE WS-TOKEN-VALUE TO WS-ESC-IN
+           MOVE SPACES TO WS-ESC-OUT
+           MOVE 1 TO WS-ESC-OUT-POS
+           PERFORM VARYING WS-ESC-IN-POS FROM 1 BY 1
+               UNTIL WS-ESC-IN-POS > 400
+               EVALUATE WS-ESC-IN(WS-ESC-IN-POS:1)
+                   WHEN "&"
+                       STRING "&amp;" DELIMITED BY SIZE
+                           INTO WS-ESC-OUT
+                           WITH POINTER WS-ESC-OUT-POS
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN "<"
+                       STRING "&lt;" DELIMITED BY SIZE
+                           INTO WS-ESC-OUT
+                           WITH POINTER WS-ESC-OUT-POS
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN ">"
+                       STRING "&gt;" DELIMITED BY SIZE
+                           INTO WS-ESC-OUT
+                           WITH POINTER WS-ESC-OUT-POS
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN '"'
+                       STRING "&quot;" DELIMITED BY SIZE
+                           INTO WS-ESC-OUT
+                           WITH POINTER WS-ESC-OUT-POS
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN "'"
+                       STRING "&#39;" DELIMITED BY SIZE
+                           INTO WS-ESC-OUT
+                           WITH POINTER WS-ESC-OUT-POS
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN OTHER
+                       STRING WS-ESC-IN(WS-ESC-IN-POS:1)
+                               DELIMITED BY SIZE
+                           INTO WS-ESC-OUT
+                           WITH POINTER WS-ESC-OUT-POS
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM
+           MOVE WS-ESC-OUT TO WS-TOKEN-VALUE.
+
+       END PROGRAM TEMPLATE-ENGINE.
