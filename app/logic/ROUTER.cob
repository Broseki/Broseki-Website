@@ -4,36 +4,192 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ROUTES-FILE ASSIGN TO "routes"
+           SELECT ROUTES-FILE ASSIGN DYNAMIC WS-ROUTES-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCESS-LOG-FILE ASSIGN TO "access-log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCESS-LOG-STATUS.
+           SELECT SESSIONS-FILE ASSIGN TO "sessions"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SESS-ID
+               FILE STATUS IS WS-SESSIONS-STATUS.
+           SELECT THROTTLE-FILE ASSIGN TO "throttle-counts"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS THR-IP
+               FILE STATUS IS WS-THROTTLE-STATUS.
+           SELECT ROUTES-INDEX-FILE ASSIGN DYNAMIC WS-ROUTES-INDEX-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RI-KEY
+               FILE STATUS IS WS-ROUTES-INDEX-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ROUTES-FILE.
        01  ROUTES-RECORD PIC X(100).
+       FD  ACCESS-LOG-FILE.
+       01  ACCESS-LOG-RECORD PIC X(200).
+       FD  SESSIONS-FILE.
+       01  SESSIONS-RECORD.
+           05  SESS-ID          PIC X(32).
+           05  SESS-CREATED     PIC X(21).
+           05  SESS-LAST-SEEN   PIC X(21).
+       FD  THROTTLE-FILE.
+       01  THROTTLE-RECORD.
+           05  THR-IP           PIC X(45).
+           05  THR-WINDOW       PIC X(12).
+           05  THR-COUNT        PIC 9(6).
+       FD  ROUTES-INDEX-FILE.
+           COPY "ROUTES-INDEX.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-CGI-ROUTE PIC X(100).
        01  WS-CGI-METHOD PIC X(10).
-       01  WS-ROUTE-PARTS.
-           05  WS-METHOD    PIC X(10).
-           05  WS-PATH      PIC X(50).
-           05  WS-HANDLER   PIC X(30).
-       01  WS-DELIM-POS.
-           05  WS-SPACE-POS PIC 99.
-           05  WS-ARROW-POS PIC 99.
+           COPY "ROUTE-PARTS.cpy".
+           COPY "SECURITY-HEADERS.cpy".
+       01  WS-SEC-HEADER-IDX PIC 9.
+       01  WS-APP-ENV      PIC X(20).
+       01  WS-ROUTES-PATH  PIC X(100).
        01  WS-ROUTE-LINE   PIC X(100).
+
+      * Compiled route lookup: a keyed READ against ROUTES-INDEX-FILE
+      * (built by app/batch/ROUTES-COMPILE.cob) is tried before the
+      * linear scan below, so a large routes file does not cost a
+      * full read-through on every request for the common case of a
+      * literal METHOD PATH route.
+       01  WS-ROUTES-INDEX-PATH   PIC X(100).
+       01  WS-ROUTES-INDEX-STATUS PIC XX.
+       01  WS-INDEX-AVAILABLE     PIC X VALUE 'N'.
+           88  INDEX-AVAILABLE     VALUE 'Y'.
+       01  WS-ROUTE-KEY           PIC X(90).
        01  WS-EOF-ROUTES   PIC X VALUE 'N'.
            88  EOF-ROUTES   VALUE 'Y'.
        01  WS-404-HANDLER  PIC X(30).
        01  WS-MATCH-FOUND  PIC X VALUE 'N'.
            88  MATCH-FOUND  VALUE 'Y'.
 
+      * Path-segment matching, so a route can carry :name parameters
+      * (ex: /post/:id) instead of needing one literal route per id.
+       01  WS-PATH-OK        PIC X VALUE 'N'.
+           88  ROUTE-PATH-OK VALUE 'Y'.
+
+      * Method matching, so one route line can answer more than one
+      * HTTP verb: "GET,HEAD /about -> ABOUT-HANDLER" or the literal
+      * method "ANY".
+       01  WS-METHOD-OK      PIC X VALUE 'N'.
+           88  ROUTE-METHOD-OK VALUE 'Y'.
+       01  WS-METHOD-TOKENS-GRP.
+           05  WS-METHOD-TOKEN PIC X(10) OCCURS 6 TIMES.
+       01  WS-METHOD-TOKEN-IDX PIC 9.
+       01  WS-SPLIT-INPUT    PIC X(100).
+       01  WS-SEG-START      PIC 999.
+       01  WS-SEG-SCAN-POS   PIC 999.
+       01  WS-SPLIT-COUNT    PIC 99.
+       01  WS-SPLIT-TABLE-GRP.
+           05  WS-SPLIT-TABLE    PIC X(20) OCCURS 10 TIMES.
+       01  WS-PATTERN-SEGS-GRP.
+           05  WS-PATTERN-SEG    PIC X(20) OCCURS 10 TIMES.
+       01  WS-PATTERN-SEG-COUNT  PIC 99.
+       01  WS-ACTUAL-SEGS-GRP.
+           05  WS-ACTUAL-SEG     PIC X(20) OCCURS 10 TIMES.
+       01  WS-ACTUAL-SEG-COUNT   PIC 99.
+       01  WS-SEG-IDX            PIC 99.
+       01  WS-ROUTE-PARAMS-GRP.
+           05  WS-ROUTE-PARAM OCCURS 5 TIMES.
+               10  WS-ROUTE-PARAM-NAME  PIC X(20).
+               10  WS-ROUTE-PARAM-VALUE PIC X(20).
+       01  WS-ROUTE-PARAM-COUNT  PIC 9.
+       01  WS-ENV-NAME           PIC X(30).
+
+      * Trailing "*" pattern segments (ex: /static/*) match one or
+      * more remaining actual segments, joined back together with
+      * "/" so the handler gets the whole sub-path in one value.
+       01  WS-WILDCARD-VALUE     PIC X(60).
+       01  WS-WILDCARD-TMP       PIC X(60).
+
+      * POST/PUT bodies: CONTENT_LENGTH tells us how much of STDIN
+      * belongs to this request, and the raw bytes are handed to the
+      * handler the same way everything else is, as an environment
+      * variable.
+       01  WS-CONTENT-LENGTH-TEXT PIC X(10).
+       01  WS-CONTENT-LENGTH      PIC 9(7) VALUE 0.
+       01  WS-REQUEST-BODY        PIC X(4096).
+
+      * Access log: one line per request, so there is an audit trail
+      * of what got hit without tailing raw CGI/webserver logs.
+       01  WS-ACCESS-LOG-STATUS   PIC XX.
+       01  WS-LOG-RESULT          PIC X(10).
+       01  WS-LOG-TIMESTAMP       PIC X(21).
+       01  WS-LOG-LINE            PIC X(200).
+       01  WS-LOG-REFERER         PIC X(100).
+
+      * Session tracking: a visitor's SESSION_ID cookie is looked up
+      * (or assigned, for a first visit) against SESSIONS-FILE so a
+      * handler can be handed "this visitor has session X" instead of
+      * every CGI invocation being anonymous and stateless.  The id
+      * itself is a timestamp plus a pseudo-random suffix, which is
+      * fine for telling visitors apart but is not a secret — nothing
+      * sensitive should ever be keyed on it alone.
+       01  WS-HTTP-COOKIE         PIC X(200).
+       01  WS-SESSION-ID          PIC X(32).
+       01  WS-SESSION-FOUND       PIC X VALUE 'N'.
+           88  SESSION-FOUND       VALUE 'Y'.
+       01  WS-SESSIONS-STATUS     PIC XX.
+       01  WS-COOKIE-SCAN-POS     PIC 999.
+       01  WS-COOKIE-VALUE-START  PIC 999.
+       01  WS-COOKIE-VALUE-END    PIC 999.
+       01  WS-SESSION-TIMESTAMP   PIC X(21).
+       01  WS-SESSION-SEED-RAW    PIC 9(8).
+       01  WS-SESSION-ADDR        PIC X(45).
+       01  WS-SESSION-ADDR-IDX    PIC 99.
+       01  WS-SESSION-ADDR-HASH   PIC 9(6).
+       01  WS-SESSION-SEED        PIC 9(9).
+       01  WS-SESSION-RANDOM      PIC 9(5).
+       01  WS-SET-COOKIE-LINE     PIC X(60).
+
+      * Per-IP request throttling: THROTTLE-FILE tracks a request
+      * count against the current minute-bucket window for each
+      * REMOTE_ADDR, so a client that blows past WS-THROTTLE-LIMIT
+      * requests within that window gets a 429 instead of reaching
+      * CALL-HANDLER's handler dispatch.
+       01  WS-REMOTE-ADDR         PIC X(45).
+       01  WS-THROTTLE-STATUS     PIC XX.
+       01  WS-THROTTLE-WINDOW     PIC X(12).
+       01  WS-THROTTLED           PIC X VALUE 'N'.
+           88  REQUEST-THROTTLED   VALUE 'Y'.
+       01  WS-THROTTLE-LIMIT      PIC 9(6) VALUE 30.
+
        PROCEDURE DIVISION.
       * Read in environment variables from the CGI request
            ACCEPT WS-CGI-ROUTE FROM ENVIRONMENT "PATH_INFO"
            ACCEPT WS-CGI-METHOD FROM ENVIRONMENT "REQUEST_METHOD"
-      * Read in the routes file and search for a match for the request 
+      * If the request carries a body (POST/PUT form submissions),
+      * read it off STDIN before we match routes, so it is ready to
+      * hand to whichever handler we end up calling
+           ACCEPT WS-CONTENT-LENGTH-TEXT
+               FROM ENVIRONMENT "CONTENT_LENGTH"
+           IF FUNCTION TRIM(WS-CONTENT-LENGTH-TEXT) IS NUMERIC
+               MOVE FUNCTION TRIM(WS-CONTENT-LENGTH-TEXT)
+                   TO WS-CONTENT-LENGTH
+           END-IF
+           IF WS-CONTENT-LENGTH > 0
+               PERFORM READ-REQUEST-BODY
+           END-IF
+      * Recognize or assign this visitor's session before routing
+           ACCEPT WS-HTTP-COOKIE FROM ENVIRONMENT "HTTP_COOKIE"
+           PERFORM ESTABLISH-SESSION
+      * Throttle a client that is making too many requests before we
+      * go to the trouble of matching a route for them
+           ACCEPT WS-REMOTE-ADDR FROM ENVIRONMENT "REMOTE_ADDR"
+           PERFORM CHECK-THROTTLE
+      * Pick the routes file for the current environment (APP_ENV)
+      * and try a compiled-index lookup before falling back to a
+      * linear scan of the routes file itself
+           PERFORM SELECT-ROUTES-PATH
+           PERFORM LOOKUP-ROUTES-INDEX
+           IF NOT MATCH-FOUND
            OPEN INPUT ROUTES-FILE
            PERFORM UNTIL EOF-ROUTES
                READ ROUTES-FILE INTO WS-ROUTE-LINE
@@ -41,65 +197,550 @@
                        MOVE 'Y' TO WS-EOF-ROUTES
                    NOT AT END
                        PERFORM PARSE-ROUTE
+                       IF RP-VALID
       * Check for a 404 handler, we do it here so we only need to
       * search the routes file once
-                       IF WS-METHOD = "404" AND WS-PATH = "*"
-                           MOVE WS-HANDLER TO WS-404-HANDLER
-                       ELSE
-                           IF WS-CGI-METHOD = WS-METHOD AND
-                              WS-CGI-ROUTE = WS-PATH
-                               PERFORM CALL-HANDLER
-                               MOVE 'Y' TO WS-MATCH-FOUND
-                               MOVE 'Y' TO WS-EOF-ROUTES
+                           IF RP-METHOD = "404" AND RP-PATH = "*"
+                               MOVE RP-HANDLER TO WS-404-HANDLER
+                           ELSE
+                               IF RP-METHOD = "REDIRECT"
+                                   PERFORM PATH-MATCHES-CHECK
+                                   IF ROUTE-PATH-OK
+                                       PERFORM SEND-REDIRECT
+                                       MOVE 'Y' TO WS-MATCH-FOUND
+                                       MOVE 'Y' TO WS-EOF-ROUTES
+                                   END-IF
+                               ELSE
+                                   PERFORM METHOD-MATCHES-CHECK
+                                   IF ROUTE-METHOD-OK
+                                       PERFORM PATH-MATCHES-CHECK
+                                       IF ROUTE-PATH-OK
+                                           PERFORM SET-ROUTE-PARAM-ENV
+                                           MOVE "MATCH" TO WS-LOG-RESULT
+                                           PERFORM CALL-HANDLER
+                                           MOVE 'Y' TO WS-MATCH-FOUND
+                                           MOVE 'Y' TO WS-EOF-ROUTES
+                                       END-IF
+                                   END-IF
+                               END-IF
                            END-IF
                        END-IF
                END-READ
            END-PERFORM
       * If we could not find a match, use the 404 handler
            IF NOT MATCH-FOUND AND WS-404-HANDLER NOT = SPACES
+               MOVE WS-404-HANDLER TO RP-HANDLER
+               MOVE "404" TO WS-LOG-RESULT
                PERFORM CALL-HANDLER
            END-IF
-
            CLOSE ROUTES-FILE
+           END-IF
+
+           CLOSE SESSIONS-FILE
+           CLOSE THROTTLE-FILE
+           IF INDEX-AVAILABLE
+               CLOSE ROUTES-INDEX-FILE
+           END-IF
            STOP RUN.
-      
-      * Function to parse each line of the routes file
+
+      * Picks which routes file to read based on APP_ENV: "dev" and
+      * "prod" get their own routes.dev/routes.prod, anything else
+      * (including APP_ENV being unset, which is the common case on a
+      * developer's own machine) falls back to the plain "routes" file.
+       SELECT-ROUTES-PATH.
+           ACCEPT WS-APP-ENV FROM ENVIRONMENT "APP_ENV"
+           EVALUATE FUNCTION TRIM(WS-APP-ENV)
+               WHEN "dev"
+                   MOVE "routes.dev" TO WS-ROUTES-PATH
+                   MOVE "routes-index.dev" TO WS-ROUTES-INDEX-PATH
+               WHEN "prod"
+                   MOVE "routes.prod" TO WS-ROUTES-PATH
+                   MOVE "routes-index.prod" TO WS-ROUTES-INDEX-PATH
+               WHEN OTHER
+                   MOVE "routes" TO WS-ROUTES-PATH
+                   MOVE "routes-index" TO WS-ROUTES-INDEX-PATH
+           END-EVALUATE.
+
+      * Tries a keyed READ against the compiled ROUTES-INDEX-FILE for
+      * this request's "METHOD PATH" before the routes file itself is
+      * ever opened.  Only literal, single-method routes are compiled
+      * into the index (see app/batch/ROUTES-COMPILE.cob), so a miss
+      * here just means the linear scan below still has to run to
+      * check the routes it can't hold (:param, *, comma lists, ANY,
+      * REDIRECT).  On a miss, also pre-fetches the 404 handler from
+      * the index (LOOKUP-404-HANDLER) so that fallback scan, when it
+      * comes up empty, already knows what to call instead of needing
+      * to reach the "404 *" line itself to find out.
+       LOOKUP-ROUTES-INDEX.
+           MOVE 'N' TO WS-INDEX-AVAILABLE
+           OPEN INPUT ROUTES-INDEX-FILE
+           IF WS-ROUTES-INDEX-STATUS = "00"
+               MOVE 'Y' TO WS-INDEX-AVAILABLE
+               MOVE SPACES TO WS-ROUTE-KEY
+               STRING FUNCTION TRIM(WS-CGI-METHOD) " "
+                      FUNCTION TRIM(WS-CGI-ROUTE)
+                   DELIMITED BY SIZE
+                   INTO WS-ROUTE-KEY
+               MOVE WS-ROUTE-KEY TO RI-KEY
+               READ ROUTES-INDEX-FILE
+                   INVALID KEY
+                       PERFORM LOOKUP-404-HANDLER
+                   NOT INVALID KEY
+                       MOVE RI-HANDLER TO RP-HANDLER
+                       MOVE "MATCH" TO WS-LOG-RESULT
+                       PERFORM CALL-HANDLER
+                       MOVE 'Y' TO WS-MATCH-FOUND
+               END-READ
+           END-IF.
+
+      * Fetches the "404 *" entry ROUTES-COMPILE always writes to the
+      * index, if one was compiled, straight into WS-404-HANDLER with
+      * a single keyed READ.  A miss just leaves WS-404-HANDLER as
+      * SPACES, the same as if this lookup had never run -- the
+      * linear scan below still sets it the old way (finding the
+      * "404 *" line itself) as a fallback for an index built before
+      * this lookup existed, or with no 404 line at all.
+       LOOKUP-404-HANDLER.
+           MOVE "404 *" TO RI-KEY
+           READ ROUTES-INDEX-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE RI-HANDLER TO WS-404-HANDLER
+           END-READ.
+
+      * Parses one line of the routes file into RP-ROUTE-PARTS via
+      * the shared ROUTE-LINE-PARSER subprogram (also used by
+      * ROUTES-LINT, so both agree on what counts as well-formed).
       * The lines are expected to be in the format:
       * METHOD PATH -> HANDLER
       * ex: GET /test -> TEST-HANDLER
        PARSE-ROUTE.
-           INITIALIZE WS-ROUTE-PARTS
-           INITIALIZE WS-DELIM-POS
-
-      * Search for the first space to find the method which is before
-      * the first space
-           PERFORM VARYING WS-SPACE-POS FROM 1 BY 1
-               UNTIL WS-SPACE-POS > 100
-               OR WS-ROUTE-LINE(WS-SPACE-POS:1) = SPACE
-               CONTINUE
+           CALL "ROUTE-LINE-PARSER" USING WS-ROUTE-LINE
+                                           RP-ROUTE-PARTS
+                                           RP-LINE-VALID.
+
+      * Counts this request against THROTTLE-FILE's per-IP, per-minute
+      * bucket and sets WS-THROTTLED when WS-REMOTE-ADDR has gone over
+      * WS-THROTTLE-LIMIT requests within the current minute.
+       CHECK-THROTTLE.
+           MOVE 'N' TO WS-THROTTLED
+           OPEN I-O THROTTLE-FILE
+           IF WS-THROTTLE-STATUS = "35"
+               OPEN OUTPUT THROTTLE-FILE
+               CLOSE THROTTLE-FILE
+               OPEN I-O THROTTLE-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:12) TO WS-THROTTLE-WINDOW
+           MOVE WS-REMOTE-ADDR TO THR-IP
+           READ THROTTLE-FILE
+               INVALID KEY
+                   MOVE WS-REMOTE-ADDR TO THR-IP
+                   MOVE WS-THROTTLE-WINDOW TO THR-WINDOW
+                   MOVE 1 TO THR-COUNT
+                   WRITE THROTTLE-RECORD
+                       INVALID KEY
+                           CONTINUE
+                       END-WRITE
+               NOT INVALID KEY
+                   IF THR-WINDOW NOT = WS-THROTTLE-WINDOW
+                       MOVE WS-THROTTLE-WINDOW TO THR-WINDOW
+                       MOVE 1 TO THR-COUNT
+                   ELSE
+                       ADD 1 TO THR-COUNT
+                       IF THR-COUNT > WS-THROTTLE-LIMIT
+                           MOVE 'Y' TO WS-THROTTLED
+                       END-IF
+                   END-IF
+                   REWRITE THROTTLE-RECORD
+                       INVALID KEY
+                           CONTINUE
+                       END-REWRITE
+           END-READ.
+
+      * Recognizes the visitor's SESSION_ID cookie against
+      * SESSIONS-FILE, or assigns a fresh one on a first visit, and
+      * exposes the result to the handler as SESSION_ID the same way
+      * WS-CGI-ROUTE and WS-CGI-METHOD are exposed to it.
+       ESTABLISH-SESSION.
+           OPEN I-O SESSIONS-FILE
+           IF WS-SESSIONS-STATUS = "35"
+               OPEN OUTPUT SESSIONS-FILE
+               CLOSE SESSIONS-FILE
+               OPEN I-O SESSIONS-FILE
+           END-IF
+
+           PERFORM FIND-SESSION-COOKIE
+           IF WS-SESSION-ID = SPACES
+               PERFORM GENERATE-SESSION-ID
+               PERFORM CREATE-SESSION-RECORD
+           ELSE
+               PERFORM LOOKUP-SESSION-RECORD
+               IF SESSION-FOUND
+                   PERFORM TOUCH-SESSION-RECORD
+               ELSE
+                   PERFORM CREATE-SESSION-RECORD
+               END-IF
+           END-IF
+
+           DISPLAY "SESSION_ID" UPON ENVIRONMENT-NAME
+           DISPLAY WS-SESSION-ID UPON ENVIRONMENT-VALUE.
+
+      * Looks for "SESSION_ID=<value>" in the raw Cookie header,
+      * leaving WS-SESSION-ID as SPACES if no such cookie was sent.
+       FIND-SESSION-COOKIE.
+           MOVE SPACES TO WS-SESSION-ID
+           MOVE 0 TO WS-COOKIE-VALUE-START
+           PERFORM VARYING WS-COOKIE-SCAN-POS FROM 1 BY 1
+               UNTIL WS-COOKIE-SCAN-POS > 189
+               IF WS-HTTP-COOKIE(WS-COOKIE-SCAN-POS:11) = "SESSION_ID="
+                   COMPUTE WS-COOKIE-VALUE-START =
+                       WS-COOKIE-SCAN-POS + 11
+                   EXIT PERFORM
+               END-IF
            END-PERFORM
-           MOVE WS-ROUTE-LINE(1:WS-SPACE-POS - 1) 
-               TO WS-METHOD
-      * Find the arrow
-           PERFORM VARYING WS-ARROW-POS FROM WS-SPACE-POS BY 1
-               UNTIL WS-ARROW-POS > 100
-               OR WS-ROUTE-LINE(WS-ARROW-POS:2) = "->"
-               CONTINUE
+
+           IF WS-COOKIE-VALUE-START > 0
+               MOVE 0 TO WS-COOKIE-VALUE-END
+               PERFORM VARYING WS-COOKIE-SCAN-POS
+                   FROM WS-COOKIE-VALUE-START BY 1
+                   UNTIL WS-COOKIE-SCAN-POS > 200
+                   OR WS-HTTP-COOKIE(WS-COOKIE-SCAN-POS:1) = ";"
+                   OR WS-HTTP-COOKIE(WS-COOKIE-SCAN-POS:1) = SPACE
+                   CONTINUE
+               END-PERFORM
+               COMPUTE WS-COOKIE-VALUE-END = WS-COOKIE-SCAN-POS - 1
+               IF WS-COOKIE-VALUE-END >= WS-COOKIE-VALUE-START
+                   MOVE WS-HTTP-COOKIE(WS-COOKIE-VALUE-START:
+                            WS-COOKIE-VALUE-END
+                                - WS-COOKIE-VALUE-START + 1)
+                       TO WS-SESSION-ID
+               END-IF
+           END-IF.
+
+      * Builds a new session id out of the current timestamp and a
+      * pseudo-random suffix.  Good enough to tell visitors apart;
+      * not a substitute for a real secret token.  The seed mixes in
+      * hundredths-of-a-second (not just HHMMSS) and a hash of
+      * REMOTE_ADDR so two first-time visitors landing in the same
+      * calendar second don't draw the identical "random" suffix and
+      * collide onto the same session record.
+       GENERATE-SESSION-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-SESSION-TIMESTAMP
+           MOVE WS-SESSION-TIMESTAMP(9:8) TO WS-SESSION-SEED-RAW
+           ACCEPT WS-SESSION-ADDR FROM ENVIRONMENT "REMOTE_ADDR"
+           MOVE 0 TO WS-SESSION-ADDR-HASH
+           PERFORM VARYING WS-SESSION-ADDR-IDX FROM 1 BY 1
+               UNTIL WS-SESSION-ADDR-IDX > 45
+               COMPUTE WS-SESSION-ADDR-HASH =
+                   FUNCTION MOD(WS-SESSION-ADDR-HASH * 31 +
+                       FUNCTION ORD(
+                           WS-SESSION-ADDR(WS-SESSION-ADDR-IDX:1)),
+                       999999)
            END-PERFORM
+           COMPUTE WS-SESSION-SEED =
+               FUNCTION MOD(WS-SESSION-SEED-RAW + WS-SESSION-ADDR-HASH,
+                   999999999)
+           COMPUTE WS-SESSION-RANDOM =
+               FUNCTION RANDOM(WS-SESSION-SEED) * 99999
+           MOVE SPACES TO WS-SESSION-ID
+           STRING FUNCTION TRIM(WS-SESSION-TIMESTAMP) "-"
+                  WS-SESSION-RANDOM
+               DELIMITED BY SIZE
+               INTO WS-SESSION-ID.
+
+      * Looks WS-SESSION-ID up in SESSIONS-FILE, setting
+      * WS-SESSION-FOUND accordingly.
+       LOOKUP-SESSION-RECORD.
+           MOVE WS-SESSION-ID TO SESS-ID
+           READ SESSIONS-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-SESSION-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-SESSION-FOUND
+           END-READ.
+
+      * Adds a new SESSIONS-FILE record for a first-time visitor.
+       CREATE-SESSION-RECORD.
+           MOVE WS-SESSION-ID TO SESS-ID
+           MOVE FUNCTION CURRENT-DATE TO SESS-CREATED
+           MOVE FUNCTION CURRENT-DATE TO SESS-LAST-SEEN
+           WRITE SESSIONS-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+
+      * Updates the last-seen timestamp on a returning visitor's
+      * SESSIONS-FILE record.
+       TOUCH-SESSION-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO SESS-LAST-SEEN
+           REWRITE SESSIONS-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE.
 
-      * The path is before the arrow after a space, and the 
-      * handler function name is after the arrow after a space
-           MOVE WS-ROUTE-LINE(WS-SPACE-POS + 1:
-                            WS-ARROW-POS - WS-SPACE-POS - 2)
-               TO WS-PATH
+      * Reads the POST/PUT body off STDIN and exposes it to the
+      * handler as REQUEST_BODY, the same way WS-CGI-ROUTE and
+      * WS-CGI-METHOD are exposed to it via environment variables.
+       READ-REQUEST-BODY.
+           MOVE SPACES TO WS-REQUEST-BODY
+           ACCEPT WS-REQUEST-BODY FROM CONSOLE
+           DISPLAY "REQUEST_BODY" UPON ENVIRONMENT-NAME
+           DISPLAY WS-REQUEST-BODY UPON ENVIRONMENT-VALUE.
+
+      * Breaks a path into its "/"-separated segments so it can be
+      * compared segment-by-segment against the request path.
+      * Operates on WS-SPLIT-INPUT, fills WS-SPLIT-TABLE-GRP and
+      * WS-SPLIT-COUNT.
+       SPLIT-PATH-SEGMENTS.
+           INITIALIZE WS-SPLIT-TABLE-GRP
+           MOVE 0 TO WS-SPLIT-COUNT
+           MOVE 1 TO WS-SEG-START
+           PERFORM VARYING WS-SEG-SCAN-POS FROM 1 BY 1
+               UNTIL WS-SEG-SCAN-POS > 100
+               IF WS-SPLIT-INPUT(WS-SEG-SCAN-POS:1) = "/"
+                  OR WS-SPLIT-INPUT(WS-SEG-SCAN-POS:1) = SPACE
+                   IF WS-SEG-SCAN-POS > WS-SEG-START
+                      AND WS-SPLIT-COUNT < 10
+                       ADD 1 TO WS-SPLIT-COUNT
+                       MOVE WS-SPLIT-INPUT(WS-SEG-START:
+                                WS-SEG-SCAN-POS - WS-SEG-START)
+                           TO WS-SPLIT-TABLE(WS-SPLIT-COUNT)
+                   END-IF
+                   COMPUTE WS-SEG-START = WS-SEG-SCAN-POS + 1
+               END-IF
+           END-PERFORM.
+
+      * Checks whether WS-CGI-METHOD satisfies the route's method
+      * field, which may be a single verb, "ANY", or a comma
+      * separated list such as "GET,HEAD".
+       METHOD-MATCHES-CHECK.
+           MOVE 'N' TO WS-METHOD-OK
+           IF RP-METHOD = "ANY"
+               MOVE 'Y' TO WS-METHOD-OK
+           ELSE
+               INITIALIZE WS-METHOD-TOKENS-GRP
+               UNSTRING RP-METHOD DELIMITED BY ","
+                   INTO WS-METHOD-TOKEN(1) WS-METHOD-TOKEN(2)
+                        WS-METHOD-TOKEN(3) WS-METHOD-TOKEN(4)
+                        WS-METHOD-TOKEN(5) WS-METHOD-TOKEN(6)
+               END-UNSTRING
+               PERFORM VARYING WS-METHOD-TOKEN-IDX FROM 1 BY 1
+                   UNTIL WS-METHOD-TOKEN-IDX > 6
+                   IF WS-METHOD-TOKEN(WS-METHOD-TOKEN-IDX)
+                      = WS-CGI-METHOD
+                       MOVE 'Y' TO WS-METHOD-OK
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      * Compares the route's path pattern (RP-PATH) against the
+      * requested path (WS-CGI-ROUTE) one segment at a time.  A
+      * pattern segment starting with ":" matches any single actual
+      * segment and is captured into WS-ROUTE-PARAMS-GRP instead of
+      * requiring a literal match.
+       PATH-MATCHES-CHECK.
+           MOVE 'N' TO WS-PATH-OK
+           MOVE 0 TO WS-ROUTE-PARAM-COUNT
+           INITIALIZE WS-ROUTE-PARAMS-GRP
+           MOVE SPACES TO WS-WILDCARD-VALUE
+
+           MOVE RP-PATH TO WS-SPLIT-INPUT
+           PERFORM SPLIT-PATH-SEGMENTS
+           MOVE WS-SPLIT-COUNT TO WS-PATTERN-SEG-COUNT
+           MOVE WS-SPLIT-TABLE-GRP TO WS-PATTERN-SEGS-GRP
+
+           MOVE WS-CGI-ROUTE TO WS-SPLIT-INPUT
+           PERFORM SPLIT-PATH-SEGMENTS
+           MOVE WS-SPLIT-COUNT TO WS-ACTUAL-SEG-COUNT
+           MOVE WS-SPLIT-TABLE-GRP TO WS-ACTUAL-SEGS-GRP
+
+           IF WS-PATTERN-SEG-COUNT > 0
+              AND WS-PATTERN-SEG(WS-PATTERN-SEG-COUNT) = "*"
+               PERFORM WILDCARD-PATH-MATCH
+           ELSE
+           IF WS-PATTERN-SEG-COUNT = WS-ACTUAL-SEG-COUNT
+               MOVE 'Y' TO WS-PATH-OK
+               PERFORM VARYING WS-SEG-IDX FROM 1 BY 1
+                   UNTIL WS-SEG-IDX > WS-PATTERN-SEG-COUNT
+                   IF WS-PATTERN-SEG(WS-SEG-IDX)(1:1) = ":"
+                       ADD 1 TO WS-ROUTE-PARAM-COUNT
+                       MOVE WS-PATTERN-SEG(WS-SEG-IDX)(2:19)
+                           TO WS-ROUTE-PARAM-NAME(WS-ROUTE-PARAM-COUNT)
+                       MOVE WS-ACTUAL-SEG(WS-SEG-IDX)
+                           TO WS-ROUTE-PARAM-VALUE(WS-ROUTE-PARAM-COUNT)
+                   ELSE
+                       IF WS-PATTERN-SEG(WS-SEG-IDX)
+                          NOT = WS-ACTUAL-SEG(WS-SEG-IDX)
+                           MOVE 'N' TO WS-PATH-OK
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           END-IF.
+
+      * Matches a pattern whose final segment is "*" against the
+      * actual path: every segment before the "*" must match
+      * literally, and everything from there on is joined back
+      * together with "/" into WS-WILDCARD-VALUE for the handler.
+       WILDCARD-PATH-MATCH.
+           MOVE SPACES TO WS-WILDCARD-VALUE
+           IF WS-ACTUAL-SEG-COUNT + 1 < WS-PATTERN-SEG-COUNT
+               MOVE 'N' TO WS-PATH-OK
+           ELSE
+               MOVE 'Y' TO WS-PATH-OK
+               PERFORM VARYING WS-SEG-IDX FROM 1 BY 1
+                   UNTIL WS-SEG-IDX > WS-PATTERN-SEG-COUNT - 1
+                   IF WS-PATTERN-SEG(WS-SEG-IDX)
+                      NOT = WS-ACTUAL-SEG(WS-SEG-IDX)
+                       MOVE 'N' TO WS-PATH-OK
+                   END-IF
+               END-PERFORM
+               IF ROUTE-PATH-OK
+                   PERFORM BUILD-WILDCARD-VALUE
+               END-IF
+           END-IF.
+
+      * Joins actual path segments from WS-PATTERN-SEG-COUNT through
+      * WS-ACTUAL-SEG-COUNT back together with "/" into
+      * WS-WILDCARD-VALUE.
+       BUILD-WILDCARD-VALUE.
+           PERFORM VARYING WS-SEG-IDX FROM WS-PATTERN-SEG-COUNT BY 1
+               UNTIL WS-SEG-IDX > WS-ACTUAL-SEG-COUNT
+               MOVE WS-WILDCARD-VALUE TO WS-WILDCARD-TMP
+               IF WS-SEG-IDX = WS-PATTERN-SEG-COUNT
+                   MOVE FUNCTION TRIM(WS-ACTUAL-SEG(WS-SEG-IDX))
+                       TO WS-WILDCARD-VALUE
+               ELSE
+                   STRING FUNCTION TRIM(WS-WILDCARD-TMP) "/"
+                          FUNCTION TRIM(WS-ACTUAL-SEG(WS-SEG-IDX))
+                       DELIMITED BY SIZE
+                       INTO WS-WILDCARD-VALUE
+               END-IF
+           END-PERFORM.
+
+      * Exposes any captured :name path parameters to the handler as
+      * ROUTE_PARAM_<NAME> environment variables, since that is how
+      * this router already hands a CGI request's own fields down
+      * (ACCEPT ... FROM ENVIRONMENT) to the handlers it CALLs.
+       SET-ROUTE-PARAM-ENV.
+           PERFORM VARYING WS-SEG-IDX FROM 1 BY 1
+               UNTIL WS-SEG-IDX > WS-ROUTE-PARAM-COUNT
+               MOVE SPACES TO WS-ENV-NAME
+               STRING "ROUTE_PARAM_"
+                   FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(WS-ROUTE-PARAM-NAME(WS-SEG-IDX)))
+                   DELIMITED BY SIZE
+                   INTO WS-ENV-NAME
+               DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+               DISPLAY WS-ROUTE-PARAM-VALUE(WS-SEG-IDX)
+                   UPON ENVIRONMENT-VALUE
+           END-PERFORM
+           IF WS-WILDCARD-VALUE NOT = SPACES
+               DISPLAY "ROUTE_PARAM_WILDCARD" UPON ENVIRONMENT-NAME
+               DISPLAY WS-WILDCARD-VALUE UPON ENVIRONMENT-VALUE
+           END-IF.
 
-           MOVE WS-ROUTE-LINE(WS-ARROW-POS + 3:)
-               TO WS-HANDLER.
-           
            CALL-HANDLER.
-           CALL WS-HANDLER
-               ON EXCEPTION
-                   DISPLAY "Handler not found: " WS-HANDLER
-               END-CALL.
+           IF REQUEST-THROTTLED
+               MOVE "429" TO WS-LOG-RESULT
+           END-IF
+           PERFORM LOG-ACCESS-ENTRY
+           PERFORM EMIT-SECURITY-HEADERS
+           MOVE SPACES TO WS-SET-COOKIE-LINE
+           STRING "Set-Cookie: SESSION_ID=" FUNCTION TRIM(WS-SESSION-ID)
+                  "; Path=/"
+               DELIMITED BY SIZE
+               INTO WS-SET-COOKIE-LINE
+           DISPLAY FUNCTION TRIM(WS-SET-COOKIE-LINE TRAILING)
+           IF REQUEST-THROTTLED
+               PERFORM SEND-THROTTLED-RESPONSE
+           ELSE
+               CALL RP-HANDLER
+                   ON EXCEPTION
+                       CALL "500-HANDLER"
+                   END-CALL
+           END-IF.
+
+      * Writes the common security headers from SECURITY-HEADERS.cpy
+      * ahead of whatever headers the response that follows adds.
+       EMIT-SECURITY-HEADERS.
+           PERFORM VARYING WS-SEC-HEADER-IDX FROM 1 BY 1
+               UNTIL WS-SEC-HEADER-IDX > SH-HEADER-COUNT
+               DISPLAY FUNCTION TRIM(SH-HEADER-LINE(WS-SEC-HEADER-IDX))
+           END-PERFORM.
+
+      * Sent instead of calling the matched handler when CHECK-THROTTLE
+      * found this client over its per-minute request limit.
+       SEND-THROTTLED-RESPONSE.
+           DISPLAY "Status: 429 Too Many Requests"
+           DISPLAY "Content-type: text/html"
+           DISPLAY X"0A"
+           DISPLAY "<html><body>"
+           DISPLAY "<h1>429 Too Many Requests</h1>"
+           DISPLAY "<p>Slow down and try again in a minute.</p>"
+           DISPLAY "</body></html>".
+
+      * Serves a REDIRECT routes-file entry directly, without calling
+      * a handler: a Status/Location header pair pointing at RP-TARGET.
+      * Goes through the same throttle check and Set-Cookie handling
+      * as CALL-HANDLER so a REDIRECT route is neither an unthrottled
+      * back door nor a way to strand a first-time visitor's session
+      * cookie.
+       SEND-REDIRECT.
+           IF REQUEST-THROTTLED
+               MOVE "429" TO WS-LOG-RESULT
+           ELSE
+               MOVE "REDIRECT" TO WS-LOG-RESULT
+           END-IF
+           PERFORM LOG-ACCESS-ENTRY
+           PERFORM EMIT-SECURITY-HEADERS
+           MOVE SPACES TO WS-SET-COOKIE-LINE
+           STRING "Set-Cookie: SESSION_ID=" FUNCTION TRIM(WS-SESSION-ID)
+                  "; Path=/"
+               DELIMITED BY SIZE
+               INTO WS-SET-COOKIE-LINE
+           DISPLAY FUNCTION TRIM(WS-SET-COOKIE-LINE TRAILING)
+           IF REQUEST-THROTTLED
+               PERFORM SEND-THROTTLED-RESPONSE
+           ELSE
+               DISPLAY "Status: " FUNCTION TRIM(RP-HANDLER) " Moved"
+               DISPLAY "Location: " FUNCTION TRIM(RP-TARGET)
+               DISPLAY X"0A"
+               DISPLAY "<html><body>"
+               DISPLAY "<p>Moved to <a href='"
+                   FUNCTION TRIM(RP-TARGET) "'>"
+                   FUNCTION TRIM(RP-TARGET) "</a>.</p>"
+               DISPLAY "</body></html>"
+           END-IF.
+
+      * Appends one line to the access log recording this request:
+      * when it happened, the method and route that came in, the
+      * handler it resolved to, whether that was a real route match
+      * or a fall-through to the 404 handler, and the referring page
+      * (as "-" when the client sent no Referer header), so a report
+      * run over the log can total up hits and top referers later.
+       LOG-ACCESS-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-LOG-TIMESTAMP
+           ACCEPT WS-LOG-REFERER FROM ENVIRONMENT "HTTP_REFERER"
+           IF FUNCTION TRIM(WS-LOG-REFERER) = SPACES
+               MOVE "-" TO WS-LOG-REFERER
+           END-IF
+           MOVE SPACES TO WS-LOG-LINE
+           STRING WS-LOG-TIMESTAMP(1:14) " "
+                  FUNCTION TRIM(WS-CGI-METHOD) " "
+                  FUNCTION TRIM(WS-CGI-ROUTE) " "
+                  FUNCTION TRIM(RP-HANDLER) " "
+                  FUNCTION TRIM(WS-LOG-RESULT) " "
+                  FUNCTION TRIM(WS-LOG-REFERER)
+               DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           OPEN EXTEND ACCESS-LOG-FILE
+           IF WS-ACCESS-LOG-STATUS = "35"
+               OPEN OUTPUT ACCESS-LOG-FILE
+           END-IF
+           WRITE ACCESS-LOG-RECORD FROM WS-LOG-LINE
+           CLOSE ACCESS-LOG-FILE.
 
        END PROGRAM ROUTER.
