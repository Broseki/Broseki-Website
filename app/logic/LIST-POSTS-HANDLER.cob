@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIST-POSTS-HANDLER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BLOG-POSTS-FILE ASSIGN TO "data/blog-posts"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BLOG-POSTS-FILE.
+           COPY "BLOG-POST.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-POSTS    PIC X VALUE 'N'.
+           88  EOF-POSTS    VALUE 'Y'.
+       01  WS-POST-ID-TEXT PIC 9(4).
+
+      * Lists every post in BLOG-POSTS-FILE as a link to its own
+      * GET-POST-HANDLER page.
+       PROCEDURE DIVISION.
+           DISPLAY "Content-type: text/html"
+           DISPLAY X"0A"
+           DISPLAY "<html><body>"
+           DISPLAY "<h1>Blog</h1>"
+           DISPLAY "<ul>"
+
+           OPEN INPUT BLOG-POSTS-FILE
+           PERFORM UNTIL EOF-POSTS
+               READ BLOG-POSTS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-POSTS
+                   NOT AT END
+                       MOVE BP-ID TO WS-POST-ID-TEXT
+                       DISPLAY "<li><a href='/post/"
+                           WS-POST-ID-TEXT "'>"
+                           FUNCTION TRIM(BP-TITLE) "</a> - "
+                           BP-DATE "</li>"
+               END-READ
+           END-PERFORM
+           CLOSE BLOG-POSTS-FILE
+
+           DISPLAY "</ul>"
+           DISPLAY "</body></html>"
+
+           EXIT PROGRAM.
+
+           END PROGRAM LIST-POSTS-HANDLER.
