@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GET-POST-HANDLER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BLOG-POSTS-FILE ASSIGN TO "data/blog-posts"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BLOG-POSTS-FILE.
+           COPY "BLOG-POST.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "TEMPLATE-PARAMS.cpy".
+       01  WS-EOF-POSTS     PIC X VALUE 'N'.
+           88  EOF-POSTS     VALUE 'Y'.
+       01  WS-POST-FOUND    PIC X VALUE 'N'.
+           88  POST-FOUND    VALUE 'Y'.
+       01  WS-WANTED-ID     PIC X(20).
+       01  WS-WANTED-ID-NUM PIC 9(4).
+
+      * Looks up the :id path parameter ROUTER captured for this
+      * request against BLOG-POSTS-FILE and renders the matching post,
+      * falling back to 404-HANDLER if no post has that id.
+       PROCEDURE DIVISION.
+           ACCEPT WS-WANTED-ID FROM ENVIRONMENT "ROUTE_PARAM_ID"
+           IF FUNCTION TRIM(WS-WANTED-ID) IS NUMERIC
+               MOVE FUNCTION TRIM(WS-WANTED-ID) TO WS-WANTED-ID-NUM
+           ELSE
+               MOVE 0 TO WS-WANTED-ID-NUM
+           END-IF
+
+           OPEN INPUT BLOG-POSTS-FILE
+           PERFORM UNTIL EOF-POSTS OR POST-FOUND
+               READ BLOG-POSTS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-POSTS
+                   NOT AT END
+                       IF BP-ID = WS-WANTED-ID-NUM
+                           MOVE 'Y' TO WS-POST-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BLOG-POSTS-FILE
+
+           IF NOT POST-FOUND
+               CALL "404-HANDLER"
+           ELSE
+               MOVE 3 TO TE-PARAM-COUNT
+               MOVE "TITLE" TO TE-NAME(1)
+               MOVE FUNCTION TRIM(BP-TITLE) TO TE-VALUE(1)
+               MOVE "DATE" TO TE-NAME(2)
+               MOVE BP-DATE TO TE-VALUE(2)
+               MOVE "BODY" TO TE-NAME(3)
+               MOVE FUNCTION TRIM(BP-BODY) TO TE-VALUE(3)
+
+               DISPLAY "Content-type: text/html"
+               DISPLAY X"0A"
+               CALL "TEMPLATE-ENGINE" USING "post.html"
+                                            TE-PARAMS-GRP
+                                            TE-PARAM-COUNT
+           END-IF
+
+           EXIT PROGRAM.
+
+           END PROGRAM GET-POST-HANDLER.
