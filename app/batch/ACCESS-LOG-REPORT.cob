@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCESS-LOG-REPORT.
+
+      * Meant to run on a schedule (not per-CGI-request), this reads
+      * today's entries out of the "access-log" file ROUTER's
+      * LOG-ACCESS-ENTRY paragraph writes and produces a plain-text
+      * summary: hit counts per route/handler, how many requests fell
+      * through to the 404 handler, and the top referring pages, so
+      * traffic trends don't require grepping the raw log by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCESS-LOG-FILE ASSIGN TO "access-log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT REPORT-FILE ASSIGN DYNAMIC WS-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCESS-LOG-FILE.
+       01  ACCESS-LOG-RECORD PIC X(200).
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS      PIC XX.
+       01  WS-LOG-LINE        PIC X(200).
+       01  WS-EOF-LOG         PIC X VALUE 'N'.
+           88  EOF-LOG         VALUE 'Y'.
+       01  WS-TODAY           PIC X(8).
+       01  WS-LINE-DATE       PIC X(8).
+       01  WS-REPORT-PATH     PIC X(100).
+       01  WS-REPORT-LINE     PIC X(200).
+
+      * One routes-file line's worth of log fields: timestamp, method,
+      * route, handler, result, referer (or "-" for no Referer
+      * header), the same shape LOG-ACCESS-ENTRY writes.
+       01  WS-TOKENS-GRP.
+           05  WS-TOKEN       PIC X(100) OCCURS 6 TIMES.
+
+       01  WS-TOTAL-COUNT     PIC 9(6) VALUE 0.
+       01  WS-404-COUNT       PIC 9(6) VALUE 0.
+
+       01  WS-ROUTE-STATS-GRP.
+           05  WS-ROUTE-STAT OCCURS 50 TIMES.
+               10  WS-RS-ROUTE    PIC X(50).
+               10  WS-RS-HANDLER  PIC X(30).
+               10  WS-RS-COUNT    PIC 9(6).
+       01  WS-ROUTE-STAT-COUNT    PIC 99 VALUE 0.
+
+       01  WS-REFERER-STATS-GRP.
+           05  WS-REFERER-STAT OCCURS 30 TIMES.
+               10  WS-REF-VALUE   PIC X(100).
+               10  WS-REF-COUNT   PIC 9(6).
+       01  WS-REFERER-STAT-COUNT  PIC 99 VALUE 0.
+
+       01  WS-STAT-IDX        PIC 99.
+       01  WS-OTHER-IDX       PIC 99.
+       01  WS-FOUND-STAT      PIC X VALUE 'N'.
+           88  FOUND-STAT      VALUE 'Y'.
+       01  WS-SWAP-ROUTE      PIC X(50).
+       01  WS-SWAP-HANDLER    PIC X(30).
+       01  WS-SWAP-COUNT      PIC 9(6).
+       01  WS-SWAP-REFERER    PIC X(100).
+       01  WS-SWAP-REF-COUNT  PIC 9(6).
+       01  WS-TOP-LIMIT       PIC 99 VALUE 5.
+       01  WS-COUNT-TEXT      PIC ZZZ,ZZ9.
+
+      * Picks today's date once and reads every line of "access-log",
+      * tallying the lines that happened today into the stats tables
+      * above before writing the summary report.
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE SPACES TO WS-REPORT-PATH
+           STRING "access-log-report-" WS-TODAY ".txt"
+               DELIMITED BY SIZE
+               INTO WS-REPORT-PATH
+
+           OPEN INPUT ACCESS-LOG-FILE
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "No access-log file found, nothing to report"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL EOF-LOG
+               READ ACCESS-LOG-FILE INTO WS-LOG-LINE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-LOG
+                   NOT AT END
+                       PERFORM PROCESS-LOG-LINE
+               END-READ
+           END-PERFORM
+           CLOSE ACCESS-LOG-FILE
+
+           PERFORM SORT-ROUTE-STATS
+           PERFORM SORT-REFERER-STATS
+
+           OPEN OUTPUT REPORT-FILE
+           PERFORM WRITE-REPORT
+           CLOSE REPORT-FILE
+
+           DISPLAY "Wrote " FUNCTION TRIM(WS-REPORT-PATH)
+
+           STOP RUN.
+
+      * Tallies one access-log line into the running totals if its
+      * date matches WS-TODAY; ignores anything older (a prior day's
+      * entries are some earlier report's business).
+       PROCESS-LOG-LINE.
+           MOVE WS-LOG-LINE(1:8) TO WS-LINE-DATE
+           IF WS-LINE-DATE = WS-TODAY
+               INITIALIZE WS-TOKENS-GRP
+               UNSTRING WS-LOG-LINE DELIMITED BY ALL SPACE
+                   INTO WS-TOKEN(1) WS-TOKEN(2) WS-TOKEN(3)
+                        WS-TOKEN(4) WS-TOKEN(5) WS-TOKEN(6)
+               END-UNSTRING
+               ADD 1 TO WS-TOTAL-COUNT
+               IF FUNCTION TRIM(WS-TOKEN(5)) = "404"
+                   ADD 1 TO WS-404-COUNT
+               END-IF
+               PERFORM RECORD-ROUTE-STAT
+               PERFORM RECORD-REFERER-STAT
+           END-IF.
+
+      * Adds one hit to the WS-ROUTE-STATS-GRP entry for this line's
+      * route+handler pair, creating a new entry the first time that
+      * pair is seen.
+       RECORD-ROUTE-STAT.
+           MOVE 'N' TO WS-FOUND-STAT
+           PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+               UNTIL WS-STAT-IDX > WS-ROUTE-STAT-COUNT
+               IF WS-RS-ROUTE(WS-STAT-IDX) = WS-TOKEN(3)
+                  AND WS-RS-HANDLER(WS-STAT-IDX) = WS-TOKEN(4)
+                   ADD 1 TO WS-RS-COUNT(WS-STAT-IDX)
+                   MOVE 'Y' TO WS-FOUND-STAT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT FOUND-STAT AND WS-ROUTE-STAT-COUNT < 50
+               ADD 1 TO WS-ROUTE-STAT-COUNT
+               MOVE WS-TOKEN(3) TO WS-RS-ROUTE(WS-ROUTE-STAT-COUNT)
+               MOVE WS-TOKEN(4) TO WS-RS-HANDLER(WS-ROUTE-STAT-COUNT)
+               MOVE 1 TO WS-RS-COUNT(WS-ROUTE-STAT-COUNT)
+           END-IF.
+
+      * Adds one hit to the WS-REFERER-STATS-GRP entry for this
+      * line's referer, skipping the "-" placeholder LOG-ACCESS-ENTRY
+      * writes for a request with no Referer header at all.
+       RECORD-REFERER-STAT.
+           IF FUNCTION TRIM(WS-TOKEN(6)) NOT = "-"
+              AND FUNCTION TRIM(WS-TOKEN(6)) NOT = SPACES
+               MOVE 'N' TO WS-FOUND-STAT
+               PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+                   UNTIL WS-STAT-IDX > WS-REFERER-STAT-COUNT
+                   IF WS-REF-VALUE(WS-STAT-IDX) = WS-TOKEN(6)
+                       ADD 1 TO WS-REF-COUNT(WS-STAT-IDX)
+                       MOVE 'Y' TO WS-FOUND-STAT
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF NOT FOUND-STAT AND WS-REFERER-STAT-COUNT < 30
+                   ADD 1 TO WS-REFERER-STAT-COUNT
+                   MOVE WS-TOKEN(6)
+                       TO WS-REF-VALUE(WS-REFERER-STAT-COUNT)
+                   MOVE 1 TO WS-REF-COUNT(WS-REFERER-STAT-COUNT)
+               END-IF
+           END-IF.
+
+      * Simple descending bubble sort of WS-ROUTE-STATS-GRP by count,
+      * small enough tables that this is not worth anything fancier.
+       SORT-ROUTE-STATS.
+           PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+               UNTIL WS-STAT-IDX >= WS-ROUTE-STAT-COUNT
+               PERFORM VARYING WS-OTHER-IDX FROM 1 BY 1
+                   UNTIL WS-OTHER-IDX >
+                       WS-ROUTE-STAT-COUNT - WS-STAT-IDX
+                   IF WS-RS-COUNT(WS-OTHER-IDX)
+                      < WS-RS-COUNT(WS-OTHER-IDX + 1)
+                       MOVE WS-RS-ROUTE(WS-OTHER-IDX) TO WS-SWAP-ROUTE
+                       MOVE WS-RS-HANDLER(WS-OTHER-IDX)
+                           TO WS-SWAP-HANDLER
+                       MOVE WS-RS-COUNT(WS-OTHER-IDX) TO WS-SWAP-COUNT
+                       MOVE WS-RS-ROUTE(WS-OTHER-IDX + 1)
+                           TO WS-RS-ROUTE(WS-OTHER-IDX)
+                       MOVE WS-RS-HANDLER(WS-OTHER-IDX + 1)
+                           TO WS-RS-HANDLER(WS-OTHER-IDX)
+                       MOVE WS-RS-COUNT(WS-OTHER-IDX + 1)
+                           TO WS-RS-COUNT(WS-OTHER-IDX)
+                       MOVE WS-SWAP-ROUTE
+                           TO WS-RS-ROUTE(WS-OTHER-IDX + 1)
+                       MOVE WS-SWAP-HANDLER
+                           TO WS-RS-HANDLER(WS-OTHER-IDX + 1)
+                       MOVE WS-SWAP-COUNT
+                           TO WS-RS-COUNT(WS-OTHER-IDX + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      * Same descending bubble sort, over WS-REFERER-STATS-GRP.
+       SORT-REFERER-STATS.
+           PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+               UNTIL WS-STAT-IDX >= WS-REFERER-STAT-COUNT
+               PERFORM VARYING WS-OTHER-IDX FROM 1 BY 1
+                   UNTIL WS-OTHER-IDX >
+                       WS-REFERER-STAT-COUNT - WS-STAT-IDX
+                   IF WS-REF-COUNT(WS-OTHER-IDX)
+                      < WS-REF-COUNT(WS-OTHER-IDX + 1)
+                       MOVE WS-REF-VALUE(WS-OTHER-IDX)
+                           TO WS-SWAP-REFERER
+                       MOVE WS-REF-COUNT(WS-OTHER-IDX)
+                           TO WS-SWAP-REF-COUNT
+                       MOVE WS-REF-VALUE(WS-OTHER-IDX + 1)
+                           TO WS-REF-VALUE(WS-OTHER-IDX)
+                       MOVE WS-REF-COUNT(WS-OTHER-IDX + 1)
+                           TO WS-REF-COUNT(WS-OTHER-IDX)
+                       MOVE WS-SWAP-REFERER
+                           TO WS-REF-VALUE(WS-OTHER-IDX + 1)
+                       MOVE WS-SWAP-REF-COUNT
+                           TO WS-REF-COUNT(WS-OTHER-IDX + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      * Writes the plain-text report: totals, every route/handler's
+      * hit count (already sorted busiest-first), and the top
+      * referers by hit count.
+       WRITE-REPORT.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "Access log summary for " WS-TODAY
+               DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-TOTAL-COUNT TO WS-COUNT-TEXT
+           STRING "Total requests: " FUNCTION TRIM(WS-COUNT-TEXT)
+               DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-404-COUNT TO WS-COUNT-TEXT
+           STRING "Fell through to 404: " FUNCTION TRIM(WS-COUNT-TEXT)
+               DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE "Hits per route/handler:" TO WS-REPORT-LINE
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+               UNTIL WS-STAT-IDX > WS-ROUTE-STAT-COUNT
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE WS-RS-COUNT(WS-STAT-IDX) TO WS-COUNT-TEXT
+               STRING "  " FUNCTION TRIM(WS-COUNT-TEXT) "  "
+                      FUNCTION TRIM(WS-RS-ROUTE(WS-STAT-IDX)) " -> "
+                      FUNCTION TRIM(WS-RS-HANDLER(WS-STAT-IDX))
+                   DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO WS-REPORT-LINE
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE "Top referers:" TO WS-REPORT-LINE
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+               UNTIL WS-STAT-IDX > WS-REFERER-STAT-COUNT
+               OR WS-STAT-IDX > WS-TOP-LIMIT
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE WS-REF-COUNT(WS-STAT-IDX) TO WS-COUNT-TEXT
+               STRING "  " FUNCTION TRIM(WS-COUNT-TEXT) "  "
+                      FUNCTION TRIM(WS-REF-VALUE(WS-STAT-IDX))
+                   DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           END-PERFORM.
+
+       END PROGRAM ACCESS-LOG-REPORT.
