@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROUTES-COMPILE.
+
+      * Builds the compiled ROUTES-INDEX-FILE ROUTER reads for a fast
+      * keyed lookup, out of the same routes file ROUTES-LINT checks.
+      * Only lines with a single literal HTTP method and a literal
+      * (no :param, no trailing *) path can be resolved by a keyed
+      * READ, so those are the only ones written here, with one
+      * exception: the "404 *" sentinel line is always indexed too
+      * (see CHECK-CAN-INDEX), so ROUTER can fetch the 404 handler
+      * with a keyed READ instead of having to scan to find it.
+      * Everything else (REDIRECT, ANY, comma lists, :param and *
+      * routes) is left for ROUTER's existing linear scan to keep
+      * handling, same as before this index existed.  Run this after
+      * any routes file edit, the same way ROUTES-LINT is meant to be
+      * run before a deploy.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROUTES-FILE ASSIGN DYNAMIC WS-ROUTES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ROUTES-INDEX-FILE ASSIGN DYNAMIC WS-ROUTES-INDEX-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RI-KEY
+               FILE STATUS IS WS-ROUTES-INDEX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROUTES-FILE.
+       01  ROUTES-RECORD PIC X(100).
+       FD  ROUTES-INDEX-FILE.
+           COPY "ROUTES-INDEX.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "ROUTE-PARTS.cpy".
+       01  WS-APP-ENV             PIC X(20).
+       01  WS-ROUTES-PATH         PIC X(100).
+       01  WS-ROUTES-INDEX-PATH   PIC X(100).
+       01  WS-ROUTES-INDEX-STATUS PIC XX.
+       01  WS-ROUTE-LINE          PIC X(100).
+       01  WS-ROUTE-KEY           PIC X(90).
+       01  WS-EOF-ROUTES          PIC X VALUE 'N'.
+           88  EOF-ROUTES          VALUE 'Y'.
+       01  WS-LINE-NUMBER         PIC 9(4) VALUE 0.
+       01  WS-INDEXED-COUNT       PIC 9(4) VALUE 0.
+       01  WS-SKIPPED-COUNT       PIC 9(4) VALUE 0.
+       01  WS-CAN-INDEX           PIC X VALUE 'N'.
+           88  CAN-INDEX           VALUE 'Y'.
+       01  WS-COMMA-COUNT         PIC 99 VALUE 0.
+       01  WS-COLON-COUNT         PIC 99 VALUE 0.
+       01  WS-STAR-COUNT          PIC 99 VALUE 0.
+
+      * Picks which routes file to compile based on APP_ENV, the same
+      * selection ROUTER and ROUTES-LINT make.
+       PROCEDURE DIVISION.
+           ACCEPT WS-APP-ENV FROM ENVIRONMENT "APP_ENV"
+           EVALUATE FUNCTION TRIM(WS-APP-ENV)
+               WHEN "dev"
+                   MOVE "routes.dev" TO WS-ROUTES-PATH
+                   MOVE "routes-index.dev" TO WS-ROUTES-INDEX-PATH
+               WHEN "prod"
+                   MOVE "routes.prod" TO WS-ROUTES-PATH
+                   MOVE "routes-index.prod" TO WS-ROUTES-INDEX-PATH
+               WHEN OTHER
+                   MOVE "routes" TO WS-ROUTES-PATH
+                   MOVE "routes-index" TO WS-ROUTES-INDEX-PATH
+           END-EVALUATE
+
+           OPEN OUTPUT ROUTES-INDEX-FILE
+           OPEN INPUT ROUTES-FILE
+           PERFORM UNTIL EOF-ROUTES
+               READ ROUTES-FILE INTO WS-ROUTE-LINE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-ROUTES
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NUMBER
+                       IF FUNCTION TRIM(WS-ROUTE-LINE) NOT = SPACES
+                           PERFORM COMPILE-ROUTE-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ROUTES-FILE
+           CLOSE ROUTES-INDEX-FILE
+
+           DISPLAY FUNCTION TRIM(WS-ROUTES-INDEX-PATH) ": "
+               WS-INDEXED-COUNT " route(s) indexed, "
+               WS-SKIPPED-COUNT " left to the linear scan"
+
+           STOP RUN.
+
+      * Parses one routes-file line and, if it qualifies (a single
+      * literal method and a literal path), writes it into
+      * ROUTES-INDEX-FILE keyed on "METHOD PATH".
+       COMPILE-ROUTE-LINE.
+           CALL "ROUTE-LINE-PARSER" USING WS-ROUTE-LINE
+                                           RP-ROUTE-PARTS
+                                           RP-LINE-VALID
+
+           IF RP-INVALID
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               PERFORM CHECK-CAN-INDEX
+               IF CAN-INDEX
+                   MOVE SPACES TO WS-ROUTE-KEY
+                   STRING FUNCTION TRIM(RP-METHOD) " "
+                          FUNCTION TRIM(RP-PATH)
+                       DELIMITED BY SIZE
+                       INTO WS-ROUTE-KEY
+                   MOVE WS-ROUTE-KEY TO RI-KEY
+                   MOVE RP-HANDLER TO RI-HANDLER
+                   WRITE RI-RECORD
+                       INVALID KEY
+                           CONTINUE
+                   END-WRITE
+                   ADD 1 TO WS-INDEXED-COUNT
+               ELSE
+                   ADD 1 TO WS-SKIPPED-COUNT
+               END-IF
+           END-IF.
+
+      * A route can be resolved by a keyed READ only when its method
+      * is a single literal verb (not "ANY", not a comma list, not
+      * "REDIRECT") and its path has no :param or * segments -- with
+      * one exception: "404 *" is a fixed sentinel line, not a
+      * wildcard-matched path, so it is indexed under the literal key
+      * "404 *" the same STRING logic in COMPILE-ROUTE-LINE would
+      * build for any other route.  That lets ROUTER fetch the 404
+      * handler with a keyed READ instead of having to scan the whole
+      * routes file to find it, which is the common case for a miss.
+       CHECK-CAN-INDEX.
+           MOVE 'Y' TO WS-CAN-INDEX
+           IF FUNCTION TRIM(RP-METHOD) = "404"
+               IF FUNCTION TRIM(RP-PATH) NOT = "*"
+                   MOVE 'N' TO WS-CAN-INDEX
+               END-IF
+           ELSE
+               IF FUNCTION TRIM(RP-METHOD) = "ANY"
+                  OR FUNCTION TRIM(RP-METHOD) = "REDIRECT"
+                   MOVE 'N' TO WS-CAN-INDEX
+               END-IF
+               MOVE 0 TO WS-COMMA-COUNT
+               INSPECT RP-METHOD TALLYING WS-COMMA-COUNT FOR ALL ","
+               IF WS-COMMA-COUNT > 0
+                   MOVE 'N' TO WS-CAN-INDEX
+               END-IF
+               MOVE 0 TO WS-COLON-COUNT
+               INSPECT RP-PATH TALLYING WS-COLON-COUNT FOR ALL ":"
+               IF WS-COLON-COUNT > 0
+                   MOVE 'N' TO WS-CAN-INDEX
+               END-IF
+               MOVE 0 TO WS-STAR-COUNT
+               INSPECT RP-PATH TALLYING WS-STAR-COUNT FOR ALL "*"
+               IF WS-STAR-COUNT > 0
+                   MOVE 'N' TO WS-CAN-INDEX
+               END-IF
+           END-IF.
+
+       END PROGRAM ROUTES-COMPILE.
