@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCESS-LOG-ARCHIVE.
+
+      * Moves "access-log" entries older than WS-ARCHIVE-AGE-DAYS into
+      * a dated archive file so the live log does not grow forever.
+      * The copy is staged to disk in full before the live log is
+      * ever touched, and a checkpoint record is only written once
+      * that staging is complete, so a crash at any point before the
+      * checkpoint leaves "access-log" exactly as it was; a crash
+      * after the checkpoint just means the next run redoes the
+      * (idempotent) rewrite of "access-log" from the already-staged
+      * copy instead of re-deriving it from scratch.  Before it
+      * rewrites "access-log", TRUNCATE-LIVE-LOG also re-reads it and
+      * carries forward any line appended past the point COPY-PHASE
+      * staged, so a CGI request logged in the gap between the two
+      * phases (or across a crash/resume gap) is not overwritten.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCESS-LOG-FILE ASSIGN TO "access-log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT STAGING-FILE ASSIGN TO "access-log.staging"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAGING-STATUS.
+           SELECT ARCHIVE-FILE ASSIGN DYNAMIC WS-ARCHIVE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "archive-checkpoint"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCESS-LOG-FILE.
+       01  ACCESS-LOG-RECORD PIC X(200).
+       FD  STAGING-FILE.
+       01  STAGING-RECORD PIC X(200).
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD PIC X(200).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PIC X(150).
+
+       WORKING-STORAGE SECTION.
+      * How many days of access-log history to keep live before a
+      * line is eligible to be archived off.
+       01  WS-ARCHIVE-AGE-DAYS    PIC 9(3) VALUE 30.
+
+       01  WS-LOG-STATUS          PIC XX.
+       01  WS-STAGING-STATUS      PIC XX.
+       01  WS-ARCHIVE-STATUS      PIC XX.
+       01  WS-CHECKPOINT-STATUS   PIC XX.
+
+       01  WS-LOG-LINE            PIC X(200).
+       01  WS-LINE-DATE           PIC X(8).
+       01  WS-EOF-LOG             PIC X VALUE 'N'.
+           88  EOF-LOG             VALUE 'Y'.
+
+       01  WS-TODAY-TEXT          PIC X(8).
+       01  WS-TODAY-NUM           PIC 9(8).
+       01  WS-TODAY-INT           PIC 9(9).
+       01  WS-CUTOFF-INT          PIC 9(9).
+       01  WS-CUTOFF-DATE         PIC 9(8).
+       01  WS-CUTOFF-TEXT         PIC X(8).
+
+       01  WS-ARCHIVE-PATH        PIC X(100).
+       01  WS-RESUME-FLAG         PIC X VALUE 'N'.
+           88  RESUME-PENDING      VALUE 'Y'.
+       01  WS-CHECKPOINT-LINE     PIC X(150).
+       01  WS-CHECKPOINT-STATE    PIC X(10).
+       01  WS-ORIG-COUNT-TEXT     PIC X(9).
+
+       01  WS-ARCHIVED-COUNT      PIC 9(6) VALUE 0.
+       01  WS-KEPT-COUNT          PIC 9(6) VALUE 0.
+
+      * How many lines "access-log" held when COPY-PHASE read it, so
+      * TRUNCATE-LIVE-LOG can tell apart the lines it already staged
+      * from any new lines ROUTER's LOG-ACCESS-ENTRY appended after
+      * that read (e.g. concurrent traffic in the gap between
+      * COPY-PHASE closing the file and TRUNCATE-LIVE-LOG truncating
+      * it, or across a crash/resume gap) and carry those forward
+      * instead of overwriting them.  Persisted in the checkpoint so
+      * a resumed run knows the boundary even though COPY-PHASE's own
+      * working-storage counts do not survive the crash.
+       01  WS-ORIG-LINE-COUNT     PIC 9(9) VALUE 0.
+       01  WS-CURRENT-LINE-COUNT  PIC 9(9) VALUE 0.
+       01  WS-TAIL-COUNT          PIC 9(4) VALUE 0.
+       01  WS-TAIL-IDX            PIC 9(4).
+       01  WS-TAIL-TABLE.
+           05  WS-TAIL-LINE       OCCURS 500 TIMES PIC X(200).
+
+      * Decides whether there is a prior run's copy already staged
+      * (resume straight to the truncate step) or whether this is a
+      * fresh run that needs to scan "access-log" itself first.
+       PROCEDURE DIVISION.
+           PERFORM CHECK-CHECKPOINT
+           IF RESUME-PENDING
+               DISPLAY "Resuming interrupted archival run, "
+                   "redoing the live-log rewrite"
+               PERFORM TRUNCATE-LIVE-LOG
+           ELSE
+               PERFORM COPY-PHASE
+               IF WS-ARCHIVED-COUNT > 0
+                   PERFORM TRUNCATE-LIVE-LOG
+               ELSE
+                   DISPLAY "No entries old enough to archive"
+               END-IF
+           END-IF
+           STOP RUN.
+
+      * Reads the checkpoint file left by a prior run, if any.  No
+      * file at all, or a file whose state is DONE, means there is
+      * nothing to resume; a PENDING state means a prior run finished
+      * staging the copy but never confirmed the live-log rewrite.
+       CHECK-CHECKPOINT.
+           MOVE 'N' TO WS-RESUME-FLAG
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-LINE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING WS-CHECKPOINT-LINE DELIMITED BY SPACE
+                           INTO WS-CHECKPOINT-STATE WS-ARCHIVE-PATH
+                               WS-ORIG-COUNT-TEXT
+                       IF FUNCTION TRIM(WS-CHECKPOINT-STATE) = "PENDING"
+                           MOVE 'Y' TO WS-RESUME-FLAG
+                           COMPUTE WS-ORIG-LINE-COUNT =
+                               FUNCTION NUMVAL(WS-ORIG-COUNT-TEXT)
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * Splits "access-log" into the entries to keep (written to the
+      * staging file, which becomes the new live log) and the entries
+      * old enough to archive (written to the dated archive file),
+      * then records a PENDING checkpoint once both are fully
+      * written.  "access-log" itself is never opened for output
+      * here, so a crash anywhere in this paragraph leaves it intact.
+       COPY-PHASE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-TEXT
+           MOVE WS-TODAY-TEXT TO WS-TODAY-NUM
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM)
+           COMPUTE WS-CUTOFF-INT =
+               WS-TODAY-INT - WS-ARCHIVE-AGE-DAYS
+           COMPUTE WS-CUTOFF-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INT)
+           MOVE WS-CUTOFF-DATE TO WS-CUTOFF-TEXT
+
+           MOVE SPACES TO WS-ARCHIVE-PATH
+           STRING "access-log-archive-" WS-TODAY-TEXT
+               DELIMITED BY SIZE
+               INTO WS-ARCHIVE-PATH
+
+           OPEN INPUT ACCESS-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               DISPLAY "No access-log file found, nothing to archive"
+           ELSE
+               OPEN OUTPUT STAGING-FILE
+               OPEN OUTPUT ARCHIVE-FILE
+               MOVE 'N' TO WS-EOF-LOG
+               PERFORM UNTIL EOF-LOG
+                   READ ACCESS-LOG-FILE INTO WS-LOG-LINE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-LOG
+                       NOT AT END
+                           PERFORM SORT-LOG-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE ACCESS-LOG-FILE
+               CLOSE STAGING-FILE
+               CLOSE ARCHIVE-FILE
+               IF WS-ARCHIVED-COUNT > 0
+                   COMPUTE WS-ORIG-LINE-COUNT =
+                       WS-ARCHIVED-COUNT + WS-KEPT-COUNT
+                   PERFORM WRITE-PENDING-CHECKPOINT
+               END-IF
+           END-IF.
+
+      * One line older than the cutoff goes to the archive file,
+      * everything else goes to staging so it survives the rewrite.
+       SORT-LOG-LINE.
+           MOVE WS-LOG-LINE(1:8) TO WS-LINE-DATE
+           IF WS-LINE-DATE < WS-CUTOFF-TEXT
+               WRITE ARCHIVE-RECORD FROM WS-LOG-LINE
+               ADD 1 TO WS-ARCHIVED-COUNT
+           ELSE
+               WRITE STAGING-RECORD FROM WS-LOG-LINE
+               ADD 1 TO WS-KEPT-COUNT
+           END-IF.
+
+      * Records the archive path alongside WS-ORIG-LINE-COUNT (the
+      * number of "access-log" lines COPY-PHASE actually read) so a
+      * resumed run's TRUNCATE-LIVE-LOG can tell already-staged lines
+      * apart from anything appended to "access-log" afterward.
+       WRITE-PENDING-CHECKPOINT.
+           MOVE SPACES TO WS-CHECKPOINT-LINE
+           STRING "PENDING " FUNCTION TRIM(WS-ARCHIVE-PATH) " "
+                  WS-ORIG-LINE-COUNT
+               DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-LINE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD FROM WS-CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+      * Rewrites "access-log" from the staging file the copy phase
+      * produced, then marks the checkpoint DONE.  Safe to re-run:
+      * the staging file's content does not change between attempts,
+      * and PRESERVE-APPENDED-LINES below re-captures anything written
+      * to "access-log" past WS-ORIG-LINE-COUNT every time this runs,
+      * so redoing this after a crash neither loses nor duplicates
+      * entries, and it also does not lose entries a concurrent CGI
+      * request appended (via ROUTER's LOG-ACCESS-ENTRY, OPEN EXTEND)
+      * in the gap between COPY-PHASE closing "access-log" and this
+      * paragraph truncating it.
+       TRUNCATE-LIVE-LOG.
+           PERFORM CAPTURE-APPENDED-LINES
+
+           OPEN INPUT STAGING-FILE
+           OPEN OUTPUT ACCESS-LOG-FILE
+           MOVE 'N' TO WS-EOF-LOG
+           PERFORM UNTIL EOF-LOG
+               READ STAGING-FILE INTO WS-LOG-LINE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-LOG
+                   NOT AT END
+                       WRITE ACCESS-LOG-RECORD FROM WS-LOG-LINE
+               END-READ
+           END-PERFORM
+           CLOSE STAGING-FILE
+
+           PERFORM VARYING WS-TAIL-IDX FROM 1 BY 1
+               UNTIL WS-TAIL-IDX > WS-TAIL-COUNT
+               WRITE ACCESS-LOG-RECORD FROM WS-TAIL-LINE(WS-TAIL-IDX)
+           END-PERFORM
+           CLOSE ACCESS-LOG-FILE
+
+           MOVE "DONE" TO WS-CHECKPOINT-LINE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD FROM WS-CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE
+
+           DISPLAY "Archival complete".
+
+      * Reads the live "access-log" as it stands right now, before it
+      * gets truncated, and squirrels away every line past
+      * WS-ORIG-LINE-COUNT (the count COPY-PHASE staged) into
+      * WS-TAIL-TABLE so TRUNCATE-LIVE-LOG can write them back after
+      * rewriting the file from staging.  A missing "access-log" (it
+      * was never recreated since the last truncate) just means there
+      * is nothing new to carry forward.
+       CAPTURE-APPENDED-LINES.
+           MOVE 0 TO WS-CURRENT-LINE-COUNT
+           MOVE 0 TO WS-TAIL-COUNT
+           OPEN INPUT ACCESS-LOG-FILE
+           IF WS-LOG-STATUS = "00"
+               MOVE 'N' TO WS-EOF-LOG
+               PERFORM UNTIL EOF-LOG
+                   READ ACCESS-LOG-FILE INTO WS-LOG-LINE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-LOG
+                       NOT AT END
+                           ADD 1 TO WS-CURRENT-LINE-COUNT
+                           IF WS-CURRENT-LINE-COUNT > WS-ORIG-LINE-COUNT
+                              AND WS-TAIL-COUNT < 500
+                               ADD 1 TO WS-TAIL-COUNT
+                               MOVE WS-LOG-LINE
+                                   TO WS-TAIL-LINE(WS-TAIL-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACCESS-LOG-FILE
+           END-IF.
+
+       END PROGRAM ACCESS-LOG-ARCHIVE.
