@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROUTES-LINT.
+
+      * Standalone check of the routes file for the current APP_ENV,
+      * meant to be run before deploying a routes change: confirms
+      * every line parses into a METHOD/PATH/HANDLER triple (using the
+      * same ROUTE-LINE-PARSER ROUTER itself calls) and that a source
+      * file exists for the named handler, and reports every bad line
+      * in one pass instead of finding out at request time.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROUTES-FILE ASSIGN DYNAMIC WS-ROUTES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HANDLER-SOURCE ASSIGN DYNAMIC WS-HANDLER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HANDLER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROUTES-FILE.
+       01  ROUTES-RECORD PIC X(100).
+       FD  HANDLER-SOURCE.
+       01  HANDLER-SOURCE-RECORD PIC X(200).
+
+       WORKING-STORAGE SECTION.
+           COPY "ROUTE-PARTS.cpy".
+       01  WS-APP-ENV        PIC X(20).
+       01  WS-ROUTES-PATH    PIC X(100).
+       01  WS-ROUTE-LINE     PIC X(100).
+       01  WS-EOF-ROUTES     PIC X VALUE 'N'.
+           88  EOF-ROUTES     VALUE 'Y'.
+       01  WS-LINE-NUMBER    PIC 9(4) VALUE 0.
+       01  WS-GOOD-COUNT     PIC 9(4) VALUE 0.
+       01  WS-BAD-COUNT      PIC 9(4) VALUE 0.
+       01  WS-HANDLER-PATH   PIC X(100).
+       01  WS-HANDLER-STATUS PIC XX.
+
+      * Picks which routes file to check based on APP_ENV, the same
+      * selection ROUTER itself makes at request time.
+       PROCEDURE DIVISION.
+           ACCEPT WS-APP-ENV FROM ENVIRONMENT "APP_ENV"
+           EVALUATE FUNCTION TRIM(WS-APP-ENV)
+               WHEN "dev"
+                   MOVE "routes.dev" TO WS-ROUTES-PATH
+               WHEN "prod"
+                   MOVE "routes.prod" TO WS-ROUTES-PATH
+               WHEN OTHER
+                   MOVE "routes" TO WS-ROUTES-PATH
+           END-EVALUATE
+
+           OPEN INPUT ROUTES-FILE
+           PERFORM UNTIL EOF-ROUTES
+               READ ROUTES-FILE INTO WS-ROUTE-LINE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-ROUTES
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NUMBER
+                       IF FUNCTION TRIM(WS-ROUTE-LINE) NOT = SPACES
+                           PERFORM LINT-ROUTE-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ROUTES-FILE
+
+           DISPLAY FUNCTION TRIM(WS-ROUTES-PATH) ": " WS-LINE-NUMBER
+               " line(s), " WS-GOOD-COUNT " OK, " WS-BAD-COUNT " bad"
+
+           IF WS-BAD-COUNT > 0
+               MOVE 1 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+      * Parses one routes-file line and, if it parses, confirms the
+      * handler it names has a matching source file.  Reports and
+      * counts the line as bad on either failure.
+       LINT-ROUTE-LINE.
+           CALL "ROUTE-LINE-PARSER" USING WS-ROUTE-LINE
+                                           RP-ROUTE-PARTS
+                                           RP-LINE-VALID
+
+           IF RP-INVALID
+               DISPLAY "BAD line " WS-LINE-NUMBER ": does not parse "
+                   "as METHOD PATH -> HANDLER or REDIRECT OLD NEW -> "
+                   "STATUS: " FUNCTION TRIM(WS-ROUTE-LINE)
+               ADD 1 TO WS-BAD-COUNT
+           ELSE
+               IF FUNCTION TRIM(RP-METHOD) = "REDIRECT"
+                   ADD 1 TO WS-GOOD-COUNT
+               ELSE
+                   PERFORM CHECK-HANDLER-EXISTS
+               END-IF
+           END-IF.
+
+      * Looks for a compiled handler's source file under app/logic/
+      * (or the known logic/script.cob home of CGI-HANDLER) so a
+      * route pointing at a PROGRAM-ID that was never written, or was
+      * renamed, is caught here instead of at request time.
+       CHECK-HANDLER-EXISTS.
+           MOVE SPACES TO WS-HANDLER-PATH
+           IF FUNCTION TRIM(RP-HANDLER) = "CGI-HANDLER"
+               MOVE "../logic/script.cob" TO WS-HANDLER-PATH
+           ELSE
+               STRING "logic/" FUNCTION TRIM(RP-HANDLER) ".cob"
+                   DELIMITED BY SIZE
+                   INTO WS-HANDLER-PATH
+           END-IF
+
+           OPEN INPUT HANDLER-SOURCE
+           IF WS-HANDLER-STATUS NOT = "00"
+               DISPLAY "BAD line " WS-LINE-NUMBER ": handler "
+                   FUNCTION TRIM(RP-HANDLER) " has no source file ("
+                   FUNCTION TRIM(WS-HANDLER-PATH) ")"
+               ADD 1 TO WS-BAD-COUNT
+           ELSE
+               CLOSE HANDLER-SOURCE
+               ADD 1 TO WS-GOOD-COUNT
+           END-IF.
+
+       END PROGRAM ROUTES-LINT.
