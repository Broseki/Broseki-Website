@@ -3,14 +3,51 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 PATH-INFO    PIC X(256).
-       01 REQ-METHOD   PIC X(10).
-       01 QUERY-STRING PIC X(256).
+       01 PATH-INFO       PIC X(256).
+       01 REQ-METHOD      PIC X(10).
+       01 QUERY-STRING    PIC X(1536).
+           COPY "QUERY-PARAMS.cpy".
+       01 WS-PARAM-IDX    PIC 99.
+       01 WS-REMOTE-ADDR  PIC X(45).
+       01 WS-USER-AGENT   PIC X(150).
+       01 WS-REFERER      PIC X(150).
+       01 WS-CONTENT-LEN  PIC X(10).
+       01 WS-SESSION-ID   PIC X(32).
+       01 WS-ESC-IN       PIC X(1536).
+       01 WS-ESC-OUT      PIC X(1536).
+       01 WS-ESC-IN-POS   PIC 9999.
+       01 WS-ESC-OUT-POS  PIC 9999.
 
+      * Full request diagnostics page: every CGI/ROUTER-exposed
+      * environment variable for the current request, plus the
+      * decoded query parameters, so a developer can see exactly what
+      * the server received without adding ad hoc DISPLAY statements
+      * to some other handler.
        PROCEDURE DIVISION.
            ACCEPT PATH-INFO FROM ENVIRONMENT "PATH_INFO"
            ACCEPT REQ-METHOD FROM ENVIRONMENT "REQUEST_METHOD"
            ACCEPT QUERY-STRING FROM ENVIRONMENT "QUERY_STRING"
+           ACCEPT WS-REMOTE-ADDR FROM ENVIRONMENT "REMOTE_ADDR"
+           ACCEPT WS-USER-AGENT FROM ENVIRONMENT "HTTP_USER_AGENT"
+           ACCEPT WS-REFERER FROM ENVIRONMENT "HTTP_REFERER"
+           ACCEPT WS-CONTENT-LEN FROM ENVIRONMENT "CONTENT_LENGTH"
+           ACCEPT WS-SESSION-ID FROM ENVIRONMENT "SESSION_ID"
+           CALL "QUERY-PARSER" USING QUERY-STRING
+                                     QP-PARAMS-GRP
+                                     QP-PARAM-COUNT
+
+           MOVE PATH-INFO TO WS-ESC-IN
+           PERFORM ESCAPE-HTML
+           MOVE WS-ESC-OUT TO PATH-INFO
+           MOVE QUERY-STRING TO WS-ESC-IN
+           PERFORM ESCAPE-HTML
+           MOVE WS-ESC-OUT TO QUERY-STRING
+           MOVE WS-USER-AGENT TO WS-ESC-IN
+           PERFORM ESCAPE-HTML
+           MOVE WS-ESC-OUT TO WS-USER-AGENT
+           MOVE WS-REFERER TO WS-ESC-IN
+           PERFORM ESCAPE-HTML
+           MOVE WS-ESC-OUT TO WS-REFERER
 
            DISPLAY "Content-type: text/html"
            DISPLAY X"0A"
@@ -19,6 +56,75 @@
            DISPLAY "<p>Requested Path: " PATH-INFO "</p>"
            DISPLAY "<p>Request Method: " REQ-METHOD "</p>"
            DISPLAY "<p>Query String: " QUERY-STRING "</p>"
+           DISPLAY "<p>Remote Address: " WS-REMOTE-ADDR "</p>"
+           DISPLAY "<p>User Agent: " WS-USER-AGENT "</p>"
+           DISPLAY "<p>Referer: " WS-REFERER "</p>"
+           DISPLAY "<p>Content Length: " WS-CONTENT-LEN "</p>"
+           DISPLAY "<p>Session ID: " WS-SESSION-ID "</p>"
+           DISPLAY "<p>Decoded Query Parameters:</p>"
+           DISPLAY "<ul>"
+           PERFORM VARYING WS-PARAM-IDX FROM 1 BY 1
+               UNTIL WS-PARAM-IDX > QP-PARAM-COUNT
+               MOVE QP-NAME(WS-PARAM-IDX) TO WS-ESC-IN
+               PERFORM ESCAPE-HTML
+               MOVE WS-ESC-OUT TO QP-NAME(WS-PARAM-IDX)
+               MOVE QP-VALUE(WS-PARAM-IDX) TO WS-ESC-IN
+               PERFORM ESCAPE-HTML
+               MOVE WS-ESC-OUT TO QP-VALUE(WS-PARAM-IDX)
+               DISPLAY "<li>" QP-NAME(WS-PARAM-IDX) " = "
+                   QP-VALUE(WS-PARAM-IDX) "</li>"
+           END-PERFORM
+           DISPLAY "</ul>"
            DISPLAY "</body></html>"
 
-           STOP RUN.
+           EXIT PROGRAM.
+
+      * HTML-entity-escapes WS-ESC-IN into WS-ESC-OUT so that
+      * attacker-controlled request data (path, query string,
+      * User-Agent/Referer headers, decoded query parameters) can't
+      * inject markup into this diagnostics page.
+       ESCAPE-HTML.
+           MOVE SPACES TO WS-ESC-OUT
+           MOVE 1 TO WS-ESC-OUT-POS
+           PERFORM VARYING WS-ESC-IN-POS FROM 1 BY 1
+               UNTIL WS-ESC-IN-POS > 1536
+               EVALUATE WS-ESC-IN(WS-ESC-IN-POS:1)
+                   WHEN "&"
+                       STRING "&amp;" DELIMITED BY SIZE
+                           INTO WS-ESC-OUT
+                           WITH POINTER WS-ESC-OUT-POS
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN "<"
+                       STRING "&lt;" DELIMITED BY SIZE
+                           INTO WS-ESC-OUT
+                           WITH POINTER WS-ESC-OUT-POS
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN ">"
+                       STRING "&gt;" DELIMITED BY SIZE
+                           INTO WS-ESC-OUT
+                           WITH POINTER WS-ESC-OUT-POS
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN '"'
+                       STRING "&quot;" DELIMITED BY SIZE
+                           INTO WS-ESC-OUT
+                           WITH POINTER WS-ESC-OUT-POS
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN "'"
+                       STRING "&#39;" DELIMITED BY SIZE
+                           INTO WS-ESC-OUT
+                           WITH POINTER WS-ESC-OUT-POS
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+                   WHEN OTHER
+                       STRING WS-ESC-IN(WS-ESC-IN-POS:1)
+                               DELIMITED BY SIZE
+                           INTO WS-ESC-OUT
+                           WITH POINTER WS-ESC-OUT-POS
+                           ON OVERFLOW CONTINUE
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM.
